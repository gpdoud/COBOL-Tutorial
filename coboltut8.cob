@@ -5,19 +5,150 @@ ID DIVISION.
        DATE-WRITTEN. OCTOBER 13, 2024.
 
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TaxRateFile ASSIGN TO "TaxRate.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ReceiptFile ASSIGN TO "Receipt.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
     FILE SECTION.
+        FD TaxRateFile.
+        01 TaxRateRecord.
+            02 TRJurisCode PIC X(5).
+            02 TRRate PIC V9(4).
+            02 TRCurrency PIC X(3).
+            02 TRRoundMode PIC X.
+
+        FD ReceiptFile.
+        01 ReceiptLine PIC X(40).
     WORKING-STORAGE SECTION.
        01 Price PIC 9(4)V99.
-       01 TaxRate PIC V999 VALUE .075.
+       01 TaxRate PIC V9(4) VALUE .0750.
+       01 TaxAmount PIC 9(4)V99.
        01 FullPrice PIC 9(4)V99.
+       01 CurrencyCode PIC X(3) VALUE "USD".
+       01 JurisCode PIC X(5).
+       01 RoundChoice PIC X VALUE "R".
+           88 RoundUpRequested VALUE "R" "r".
+       01 TaxTableEOF PIC X VALUE 'N'.
+           88 NoMoreTaxRates VALUE 'Y'.
+       01 JurisFound PIC X VALUE 'N'.
+           88 JurisCodeFound VALUE 'Y'.
+       01 TaxTable.
+           02 TaxTableEntry OCCURS 20 TIMES INDEXED BY TaxIdx.
+               03 TTJurisCode PIC X(5).
+               03 TTRate PIC V9(4).
+               03 TTCurrency PIC X(3).
+               03 TTRoundMode PIC X.
+       01 TaxTableCount PIC 99 VALUE ZERO.
+           88 TaxTableFull VALUE 21 THRU 99.
+       01 TaxRatePct PIC 99V99.
+       01 PrnPrice PIC $$,$$9.99.
+       01 PrnTaxRatePct PIC Z9.99.
+       01 PrnTaxAmount PIC $$,$$9.99.
+       01 PrnFullPrice PIC $$,$$9.99.
 
 PROCEDURE DIVISION.
     *> Uses Fixed-point numbers
+    PERFORM LoadTaxTable.
+
     DISPLAY "Enter the price: " WITH NO ADVANCING.
     ACCEPT Price.
-    COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate).
+    DISPLAY "Enter the jurisdiction code: " WITH NO ADVANCING.
+    ACCEPT JurisCode.
+    PERFORM LookupTaxRate.
+
+    IF NOT JurisCodeFound
+        DISPLAY "Round or Truncate the tax calculation (R/T): " WITH NO ADVANCING
+        ACCEPT RoundChoice
+    END-IF.
+
+    IF RoundUpRequested
+        COMPUTE TaxAmount ROUNDED = Price * TaxRate
+        COMPUTE FullPrice ROUNDED = Price + TaxAmount
+    ELSE
+        COMPUTE TaxAmount = Price * TaxRate
+        COMPUTE FullPrice = Price + TaxAmount
+    END-IF.
+
     DISPLAY "Price + Tax : " FullPrice.
 
+    PERFORM PrintReceipt.
+
     STOP RUN.
+
+LoadTaxTable.
+    OPEN INPUT TaxRateFile
+    READ TaxRateFile
+        AT END SET NoMoreTaxRates TO TRUE
+    END-READ
+    PERFORM LoadTaxRateEntry UNTIL NoMoreTaxRates
+    CLOSE TaxRateFile.
+
+LoadTaxRateEntry.
+    ADD 1 TO TaxTableCount
+    IF TaxTableFull
+        DISPLAY "Tax table full - ignoring " TRJurisCode
+        SUBTRACT 1 FROM TaxTableCount
+    ELSE
+        MOVE TRJurisCode TO TTJurisCode(TaxTableCount)
+        MOVE TRRate TO TTRate(TaxTableCount)
+        MOVE TRCurrency TO TTCurrency(TaxTableCount)
+        MOVE TRRoundMode TO TTRoundMode(TaxTableCount)
+    END-IF
+    READ TaxRateFile
+        AT END SET NoMoreTaxRates TO TRUE
+    END-READ.
+
+LookupTaxRate.
+    MOVE 'N' TO JurisFound
+    SET TaxIdx TO 1
+    PERFORM TEST BEFORE UNTIL TaxIdx > TaxTableCount OR JurisCodeFound
+        IF TTJurisCode(TaxIdx) = JurisCode
+            MOVE TTRate(TaxIdx) TO TaxRate
+            MOVE TTCurrency(TaxIdx) TO CurrencyCode
+            MOVE TTRoundMode(TaxIdx) TO RoundChoice
+            SET JurisCodeFound TO TRUE
+        ELSE
+            SET TaxIdx UP BY 1
+        END-IF
+    END-PERFORM
+    IF NOT JurisCodeFound
+        DISPLAY "Jurisdiction " JurisCode " not found - using default rate"
+    END-IF.
+
+PrintReceipt.
+    COMPUTE TaxRatePct = TaxRate * 100
+    MOVE Price TO PrnPrice
+    MOVE TaxRatePct TO PrnTaxRatePct
+    MOVE TaxAmount TO PrnTaxAmount
+    MOVE FullPrice TO PrnFullPrice
+    OPEN OUTPUT ReceiptFile
+    WRITE ReceiptLine FROM "--- Receipt ---"
+    MOVE SPACES TO ReceiptLine
+    STRING "Jurisdiction  : " JurisCode DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    MOVE SPACES TO ReceiptLine
+    STRING "Currency      : " CurrencyCode DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    MOVE SPACES TO ReceiptLine
+    STRING "Price         : " CurrencyCode " " PrnPrice DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    MOVE SPACES TO ReceiptLine
+    STRING "Tax Rate      : " PrnTaxRatePct "%" DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    MOVE SPACES TO ReceiptLine
+    STRING "Tax           : " CurrencyCode " " PrnTaxAmount DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    MOVE SPACES TO ReceiptLine
+    STRING "Total         : " CurrencyCode " " PrnFullPrice DELIMITED BY SIZE
+        INTO ReceiptLine
+    WRITE ReceiptLine
+    CLOSE ReceiptFile.
