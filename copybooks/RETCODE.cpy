@@ -0,0 +1,9 @@
+*> RETCODE - shared linkage return-code convention for CALLed
+*> subprograms. Callers COPY this into LINKAGE SECTION (the called
+*> subprogram) and WORKING-STORAGE (the caller), then pass LRetCode
+*> as the last USING parameter.
+ 01 LRetCode PIC 9(2) VALUE ZERO.
+     88 RetCodeSuccess VALUE ZERO.
+     88 RetCodeSizeError VALUE 1.
+     88 RetCodeDivideByZero VALUE 2.
+     88 RetCodeInvalidOperation VALUE 3.
