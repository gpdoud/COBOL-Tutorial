@@ -0,0 +1,15 @@
+      *> CUSTREC - Customer Master record layout.
+      *> Shared by coboltut10, coboltut11, coboltut12, and coboltut13 so
+      *> the customer record is defined once and stays in sync across
+      *> the sequential feed and the indexed file.
+       02 IDNum PIC 9(5).
+       02 CustName.
+           03 FirstName PIC X(15).
+           03 LastName PIC X(15).
+       02 CustAddress PIC X(25).
+       02 Phone PIC X(12).
+       02 Email PIC X(30).
+       02 ActiveStatus PIC X VALUE "A".
+           88 CustIsActive VALUE "A".
+           88 CustIsInactive VALUE "I".
+       02 DeactDate PIC X(8) VALUE SPACES.
