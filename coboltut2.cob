@@ -26,6 +26,13 @@ DATA DIVISION.
         01 Num3 PIC 9 VALUE 3.
         01 Ans  PIC S99V99 VALUE 0.
         01 Rem  PIC 9V99.
+        01 HoursWorked PIC 9(3)V99 VALUE ZEROS.
+        01 HourlyRate PIC 9(3)V99 VALUE ZEROS.
+        01 FederalTaxRate PIC V999 VALUE .150.
+        01 InsuranceDeduction PIC 9(3)V99 VALUE 25.00.
+        01 FederalTaxAmount PIC 9(4)V99 VALUE ZEROS.
+        01 NetPay PIC 9(4)V99 VALUE ZEROS.
+        COPY RETCODE.
 
 PROCEDURE DIVISION.
         MOVE "Move Stuff" to SampleData
@@ -68,20 +75,56 @@ PROCEDURE DIVISION.
         ADD Num1, Num2, Num3 GIVING Ans
         DISPLAY Ans.
         COMPUTE ANS = Num1 + Num2
+            ON SIZE ERROR DISPLAY "Size error computing Num1 + Num2"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = Num1 - Num2
+            ON SIZE ERROR DISPLAY "Size error computing Num1 - Num2"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = Num1 * Num2
+            ON SIZE ERROR DISPLAY "Size error computing Num1 * Num2"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = Num1 / Num2
+            ON SIZE ERROR DISPLAY "Size error or divide by zero computing Num1 / Num2"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = Num1 ** Num2
+            ON SIZE ERROR DISPLAY "Size error computing Num1 ** Num2"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = (3 + 5) * 5
+            ON SIZE ERROR DISPLAY "Size error computing (3 + 5) * 5"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS = 3 + 5 * 5
+            ON SIZE ERROR DISPLAY "Size error computing 3 + 5 * 5"
+        END-COMPUTE
         DISPLAY Ans.
         COMPUTE ANS ROUNDED = 3.0 + 2.005
+            ON SIZE ERROR DISPLAY "Size error computing 3.0 + 2.005"
+        END-COMPUTE
         DISPLAY Ans.
 
+        PERFORM CalculatePayroll.
+
         STOP RUN.
+
+    CalculatePayroll.
+        DISPLAY "Hours Worked " WITH NO ADVANCING.
+        ACCEPT HoursWorked.
+        DISPLAY "Hourly Rate " WITH NO ADVANCING.
+        ACCEPT HourlyRate.
+
+        CALL "PAYROLL" USING HoursWorked, HourlyRate, FederalTaxRate,
+            InsuranceDeduction, PayCheck, FederalTaxAmount, NetPay,
+            LRetCode
+        IF NOT RetCodeSuccess
+            DISPLAY "Size error computing payroll"
+        END-IF.
+
+        DISPLAY "Gross Pay    : " PayCheck.
+        DISPLAY "Federal Tax  : " FederalTaxAmount.
+        DISPLAY "Insurance    : " InsuranceDeduction.
+        DISPLAY "Net Pay      : " NetPay.
