@@ -9,33 +9,125 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT CustomerFile ASSIGN TO "Customer.dat"
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS IS SEQUENTIAL.
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS CustomerFileStatus.
 
 
 DATA DIVISION.
     FILE SECTION.
         FD CustomerFile.
         01 CustomerData.
-            02 IDNum    PIC 9(5).
-            02 CustName.
-                03 FirstName PIC X(15).
-                03 LastName PIC X(15).
-            88 WSEOF VALUE HIGH-VALUE;
+            COPY CUSTREC.
+            88 WSEOF VALUE HIGH-VALUE.
     WORKING-STORAGE SECTION.
         01 WSCustomer.
-            02 WSIDNum    PIC 9(5).
-            02 WSCustName.
-                03 WSFirstName PIC X(15).
-                03 WSLastName PIC X(15).
+            COPY CUSTREC REPLACING IDNum BY WSIDNum,
+                CustName BY WSCustName,
+                FirstName BY WSFirstName,
+                LastName BY WSLastName,
+                CustAddress BY WSAddress,
+                Phone BY WSPhone,
+                Email BY WSEmail,
+                ActiveStatus BY WSActiveStatus,
+                CustIsActive BY WSCustIsActive,
+                CustIsInactive BY WSCustIsInactive,
+                DeactDate BY WSDeactDate.
+        01 FilterChoice PIC 9 VALUE ZERO.
+        01 FilterLowID PIC 9(5) VALUE ZERO.
+        01 FilterHighID PIC 9(5) VALUE 99999.
+        01 FilterNamePrefix PIC X(15) VALUE SPACES.
+        01 FilterPrefixLen PIC 9(2) VALUE ZERO.
+        01 WSPassesFilter PIC X VALUE 'Y'.
+            88 RecordPassesFilter VALUE 'Y'.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 LookupID PIC 9(5) VALUE ZERO.
+        01 LookupFound PIC X VALUE 'N'.
+            88 LookupRecordFound VALUE 'Y'.
 
 PROCEDURE DIVISION.
+    DISPLAY "1. List all customers".
+    DISPLAY "2. List by IDNum range".
+    DISPLAY "3. List by LastName prefix".
+    DISPLAY "4. Look up one customer by IDNum".
+    DISPLAY "Choice " WITH NO ADVANCING.
+    ACCEPT FilterChoice.
+
+    EVALUATE FilterChoice
+        WHEN 2
+            DISPLAY "Low IDNum " WITH NO ADVANCING
+            ACCEPT FilterLowID
+            DISPLAY "High IDNum " WITH NO ADVANCING
+            ACCEPT FilterHighID
+        WHEN 3
+            DISPLAY "LastName starts with " WITH NO ADVANCING
+            ACCEPT FilterNamePrefix
+            INSPECT FUNCTION REVERSE(FilterNamePrefix)
+                TALLYING FilterPrefixLen FOR LEADING SPACES
+            COMPUTE FilterPrefixLen = LENGTH OF FilterNamePrefix - FilterPrefixLen
+        WHEN 4
+            DISPLAY "IDNum " WITH NO ADVANCING
+            ACCEPT LookupID
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
     OPEN INPUT CustomerFile.
-    PERFORM UNTIL WSEOF = 'Y'
-        READ CustomerFile INTO WSCustomer
-            AT END MOVE 'Y' TO WSEOF
-            NOT AT END DISPLAY WSCustomer
-        END-READ
-    END-PERFORM
+    IF NOT CustomerFileOpenOK
+        DISPLAY "Unable to open Customer.dat - status " CustomerFileStatus
+        STOP RUN
+    END-IF.
+
+    IF FilterChoice = 4
+        PERFORM LookupCustomerByID
+    ELSE
+        PERFORM UNTIL WSEOF
+            READ CustomerFile INTO WSCustomer
+                AT END SET WSEOF TO TRUE
+                NOT AT END
+                    PERFORM ApplyDumpFilter
+                    IF RecordPassesFilter
+                        DISPLAY WSCustomer
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF.
     CLOSE CustomerFile.
 
     STOP RUN.
+
+    LookupCustomerByID.
+        *> Customer.dat is LINE SEQUENTIAL, so there is no key-indexed
+        *> positioning the way coboltut13 gets from an indexed file - this
+        *> reads forward until the requested IDNum turns up or EOF is hit,
+        *> which still spares the caller from having to look at every
+        *> record that comes before the one they asked for.
+        PERFORM UNTIL WSEOF OR LookupRecordFound
+            READ CustomerFile INTO WSCustomer
+                AT END SET WSEOF TO TRUE
+                NOT AT END
+                    IF WSIDNum = LookupID
+                        SET LookupRecordFound TO TRUE
+                        DISPLAY WSCustomer
+                    END-IF
+            END-READ
+        END-PERFORM
+        IF NOT LookupRecordFound
+            DISPLAY "IDNum " LookupID " not found".
+
+    ApplyDumpFilter.
+        MOVE 'Y' TO WSPassesFilter
+        EVALUATE FilterChoice
+            WHEN 2
+                IF WSIDNum < FilterLowID OR WSIDNum > FilterHighID
+                    MOVE 'N' TO WSPassesFilter
+                END-IF
+            WHEN 3
+                IF FilterPrefixLen = ZERO
+                    OR WSLastName(1:FilterPrefixLen)
+                        NOT = FilterNamePrefix(1:FilterPrefixLen)
+                    MOVE 'N' TO WSPassesFilter
+                END-IF
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE.
