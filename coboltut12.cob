@@ -1,6 +1,6 @@
        >> SOURCE FORMAT FREE
 ID DIVISION.
-       PROGRAM-ID. coboltut12.
+       PROGRAM-ID. coboltut12 IS INITIAL PROGRAM.
        AUTHOR. Greg.
        DATE-WRITTEN. OCTOBER 13, 2024.
 
@@ -8,32 +8,81 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
     FILE-CONTROL.
         SELECT CustomerReport ASSIGN TO "CustReport.rpt"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerReportStatus.
         SELECT CustomerFile ASSIGN TO "Customer.dat"
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS IS SEQUENTIAL.
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS CustomerFileStatus.
+        SELECT CustomerSortIn ASSIGN TO "Customer.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerSortInStatus.
+        SELECT SortWorkFile ASSIGN TO "custsort.tmp".
+        SELECT CustomerCSV ASSIGN TO "CustReport.csv"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerCSVStatus.
 
 
 DATA DIVISION.
     FILE SECTION.
         FD CustomerReport.
-        01 PrintLine PIC X(44).
+        01 PrintLine PIC X(115).
 
         FD CustomerFile.
         01 CustomerData.
-            02 IDNum    PIC 9(5).
-            02 CustName.
-                03 FirstName PIC X(15).
-                03 LastName PIC X(15).
+            COPY CUSTREC.
             88 WSEOF VALUE HIGH-VALUE.
+
+        FD CustomerSortIn.
+        01 SortInputRecord.
+            COPY CUSTREC REPLACING IDNum BY SIIDNum,
+                CustName BY SICustName,
+                FirstName BY SIFirstName,
+                LastName BY SILastName,
+                CustAddress BY SIAddress,
+                Phone BY SIPhone,
+                Email BY SIEmail,
+                ActiveStatus BY SIActiveStatus,
+                CustIsActive BY SICustIsActive,
+                CustIsInactive BY SICustIsInactive,
+                DeactDate BY SIDeactDate.
+
+        SD SortWorkFile.
+        01 SortRecord.
+            COPY CUSTREC REPLACING IDNum BY SWIDNum,
+                CustName BY SWCustName,
+                FirstName BY SWFirstName,
+                LastName BY SWLastName,
+                CustAddress BY SWAddress,
+                Phone BY SWPhone,
+                Email BY SWEmail,
+                ActiveStatus BY SWActiveStatus,
+                CustIsActive BY SWCustIsActive,
+                CustIsInactive BY SWCustIsInactive,
+                DeactDate BY SWDeactDate.
+
+        FD CustomerCSV.
+        01 CSVLine PIC X(110).
     WORKING-STORAGE SECTION.
         01 PageHeading.
             02 FILLER PIC X(13) VALUE "Customer List".
+            02 FILLER PIC X(7) VALUE SPACE.
+            02 FILLER PIC X(10) VALUE "Run Date: ".
+            02 PrnRunDate PIC X(10).
+            02 FILLER PIC X(3) VALUE SPACE.
+            02 FILLER PIC X(10) VALUE "Run Time: ".
+            02 PrnRunTime PIC X(8).
         01 PageFooting.
             02 FILLER PIC X(15) VALUE SPACE.
             02 FILLER PIC X(7) VALUE "PAGE : ".
             02 PrnPageNum PIC Z9.
-        01 Heads PIC X(36) VALUE "IDNum     FirstName        LastName".
+        01 SectionBreakLine.
+            02 FILLER PIC X(3) VALUE SPACE.
+            02 FILLER PIC X(11) VALUE "-- Letter ".
+            02 PrnSectionLetter PIC X.
+            02 FILLER PIC X(3) VALUE " --".
+        01 Heads PIC X(115) VALUE
+            " IDNum    FirstName        LastName         Address                   Phone         Email".
         01 CustomerDetailLine.
             02 FILLER PIC X VALUE SPACE.
             02 PrnCustID PIC 9(5).
@@ -41,23 +90,124 @@ DATA DIVISION.
             02 PrnFirstName PIC X(15).
             02 FILLER PIC X(2) VALUE SPACE.
             02 PrnLastName PIC X(15).
-        01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+            02 FILLER PIC X(2) VALUE SPACE.
+            02 PrnAddress PIC X(25).
+            02 FILLER PIC X(2) VALUE SPACE.
+            02 PrnPhone PIC X(12).
+            02 FILLER PIC X(2) VALUE SPACE.
+            02 PrnEmail PIC X(30).
+        01 ReportFooting.
+            02 FILLER PIC X(13) VALUE "END OF REPORT".
+            02 FILLER PIC X(5) VALUE SPACE.
+            02 FILLER PIC X(15) VALUE "TOTAL CUSTOMERS".
+            02 FILLER PIC X(3) VALUE " : ".
+            02 PrnTotalCustomers PIC ZZZZ9.
+        01 ExceptionHeading PIC X(115) VALUE
+            " -- Exceptions: blank FirstName/LastName --".
+        01 ExceptionTable.
+            02 ExceptionEntry OCCURS 50 TIMES.
+                03 ExcIDNum PIC 9(5).
+                03 ExcFirstName PIC X(15).
+                03 ExcLastName PIC X(15).
+        01 ExceptionCount PIC 99 VALUE ZERO.
+            88 ExceptionTableFull VALUE 51 THRU 99.
+        01 ExcIdx PIC 99 VALUE ZERO.
         01 LineCount PIC 99 VALUE ZERO.
             88 NewPageRequired VALUE 40 THRU 99.
         01 PageCount PIC 99 VALUE ZERO.
+        01 TotalCustomers PIC 9(5) VALUE ZERO.
+        01 WSCurrentDateTime PIC X(21).
+        01 WSRunDate.
+            02 WSRunYYYY PIC X(4).
+            02 FILLER PIC X VALUE "-".
+            02 WSRunMM PIC X(2).
+            02 FILLER PIC X VALUE "-".
+            02 WSRunDD PIC X(2).
+        01 WSLastSectionLetter PIC X VALUE SPACE.
+        01 WantCSV PIC X VALUE 'N'.
+            88 CSVRequested VALUE 'Y'.
+        01 CSVOutLine.
+            02 CSVIDNum PIC 9(5).
+            02 FILLER PIC X VALUE ",".
+            02 CSVFirstName PIC X(15).
+            02 FILLER PIC X VALUE ",".
+            02 CSVLastName PIC X(15).
+            02 FILLER PIC X VALUE ",".
+            02 CSVAddress PIC X(25).
+            02 FILLER PIC X VALUE ",".
+            02 CSVPhone PIC X(12).
+            02 FILLER PIC X VALUE ",".
+            02 CSVEmail PIC X(30).
+        01 CustomerReportStatus PIC XX.
+            88 CustomerReportOpenOK VALUE "00".
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 CustomerSortInStatus PIC XX.
+        01 CustomerCSVStatus PIC XX.
+            88 CustomerCSVOpenOK VALUE "00".
 
 
 PROCEDURE DIVISION.
+    PERFORM GetRunDateTime.
+    DISPLAY "Also write a CSV copy of this report (Y/N) " WITH NO ADVANCING.
+    ACCEPT WantCSV.
+
+    *> Guarantees the sort order the alphabetic section breaks below
+    *> depend on, rather than trusting Customer.dat to already be sorted.
+    SORT SortWorkFile ON ASCENDING KEY SWLastName
+        USING CustomerSortIn
+        GIVING CustomerFile.
+
     OPEN INPUT CustomerFile.
+    IF NOT CustomerFileOpenOK
+        DISPLAY "Unable to open Customer.dat - status " CustomerFileStatus
+        STOP RUN
+    END-IF.
     OPEN OUTPUT CustomerReport.
+    IF NOT CustomerReportOpenOK
+        DISPLAY "Unable to open CustReport.rpt - status " CustomerReportStatus
+        STOP RUN
+    END-IF.
+    IF CSVRequested
+        OPEN OUTPUT CustomerCSV
+        IF NOT CustomerCSVOpenOK
+            DISPLAY "Unable to open CustReport.csv - status " CustomerCSVStatus
+            STOP RUN
+        END-IF
+    END-IF.
+
     PERFORM PrintPageHeading.
-    READ CustomerFile 
+    READ CustomerFile
         AT END SET WSEOF TO TRUE
     END-READ.
     PERFORM PrintReportBody UNTIL WSEOF.
+    MOVE PageCount TO PrnPageNum
+    WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+    MOVE TotalCustomers TO PrnTotalCustomers
     WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+    IF ExceptionCount > ZERO
+        WRITE PrintLine FROM ExceptionHeading AFTER ADVANCING 3 LINES
+        PERFORM PrintExceptionSection
+            VARYING ExcIdx FROM 1 BY 1 UNTIL ExcIdx > ExceptionCount
+    END-IF.
+
     CLOSE CustomerFile, CustomerReport.
-    STOP RUN.
+    IF CSVRequested
+        CLOSE CustomerCSV
+    END-IF.
+    GOBACK.
+
+GetRunDateTime.
+    MOVE FUNCTION CURRENT-DATE TO WSCurrentDateTime
+    MOVE WSCurrentDateTime(1:4) TO WSRunYYYY
+    MOVE WSCurrentDateTime(5:2) TO WSRunMM
+    MOVE WSCurrentDateTime(7:2) TO WSRunDD
+    MOVE WSRunDate TO PrnRunDate
+    MOVE WSCurrentDateTime(9:2) TO PrnRunTime(1:2)
+    MOVE ":" TO PrnRunTime(3:1)
+    MOVE WSCurrentDateTime(11:2) TO PrnRunTime(4:2)
+    MOVE ":" TO PrnRunTime(6:1)
+    MOVE WSCurrentDateTime(13:2) TO PrnRunTime(7:2).
 
 PrintPageHeading.
     WRITE PrintLine FROM PageHeading AFTER AdVANCING Page
@@ -71,11 +221,58 @@ PrintReportBody.
         WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
         PERFORM PrintPageHeading
     END-IF.
+
+    IF LastName(1:1) NOT = WSLastSectionLetter
+        MOVE LastName(1:1) TO WSLastSectionLetter
+        MOVE WSLastSectionLetter TO PrnSectionLetter
+        WRITE PrintLine FROM SectionBreakLine AFTER ADVANCING 2 LINES
+        ADD 1 TO LineCount
+    END-IF.
+
     MOVE IDNum to PrnCustID
     Move FirstName TO PrnFirstName
     Move LastName TO PrnLastName
+    Move CustAddress TO PrnAddress
+    Move Phone TO PrnPhone
+    Move Email TO PrnEmail
     WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
     ADD 1 TO LineCount
-    READ CustomerFile   
+    ADD 1 TO TotalCustomers
+
+    IF FirstName = SPACES OR LastName = SPACES
+        PERFORM AddExceptionEntry
+    END-IF.
+
+    IF CSVRequested
+        MOVE IDNum TO CSVIDNum
+        MOVE FirstName TO CSVFirstName
+        MOVE LastName TO CSVLastName
+        MOVE CustAddress TO CSVAddress
+        MOVE Phone TO CSVPhone
+        MOVE Email TO CSVEmail
+        WRITE CSVLine FROM CSVOutLine
+    END-IF.
+
+    READ CustomerFile
         AT END SET WSEOF TO TRUE
     END-READ.
+
+AddExceptionEntry.
+    ADD 1 TO ExceptionCount
+    IF ExceptionTableFull
+        DISPLAY "Exception table full - cannot record IDNum " IDNum
+        SUBTRACT 1 FROM ExceptionCount
+    ELSE
+        MOVE IDNum TO ExcIDNum(ExceptionCount)
+        MOVE FirstName TO ExcFirstName(ExceptionCount)
+        MOVE LastName TO ExcLastName(ExceptionCount)
+    END-IF.
+
+PrintExceptionSection.
+    MOVE ExcIDNum(ExcIdx) TO PrnCustID
+    MOVE ExcFirstName(ExcIdx) TO PrnFirstName
+    MOVE ExcLastName(ExcIdx) TO PrnLastName
+    MOVE SPACES TO PrnAddress
+    MOVE SPACES TO PrnPhone
+    MOVE SPACES TO PrnEmail
+    WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE.
