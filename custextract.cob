@@ -0,0 +1,85 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. custextract.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CustomerFile ASSIGN TO "customer.txt"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT CustomerSeqFile ASSIGN TO "Customer.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerSeqFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD CustomerFile.
+        01 CustomerData.
+            COPY CUSTREC.
+
+        FD CustomerSeqFile.
+        01 SeqCustomerData.
+            COPY CUSTREC REPLACING IDNum BY SeqIDNum,
+                CustName BY SeqCustName,
+                FirstName BY SeqFirstName,
+                LastName BY SeqLastName,
+                CustAddress BY SeqAddress,
+                Phone BY SeqPhone,
+                Email BY SeqEmail,
+                ActiveStatus BY SeqActiveStatus,
+                CustIsActive BY SeqCustIsActive,
+                CustIsInactive BY SeqCustIsInactive,
+                DeactDate BY SeqDeactDate.
+    WORKING-STORAGE SECTION.
+        01 ExtractEOF PIC X VALUE 'N'.
+            88 NoMoreRecords VALUE 'Y'.
+        01 ExtractCount PIC 9(5) VALUE ZERO.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 CustomerSeqFileStatus PIC XX.
+            88 CustomerSeqFileOpenOK VALUE "00".
+
+PROCEDURE DIVISION.
+    *> Nightly batch job - rebuilds the sequential Customer.dat feed from
+    *> the indexed customer.txt file so coboltut12's report never runs
+    *> against a stale copy.
+    StartExtract.
+        OPEN INPUT CustomerFile.
+        IF NOT CustomerFileOpenOK
+            DISPLAY "Unable to open customer.txt - status " CustomerFileStatus
+            STOP RUN
+        END-IF.
+        OPEN OUTPUT CustomerSeqFile.
+        IF NOT CustomerSeqFileOpenOK
+            DISPLAY "Unable to open Customer.dat - status "
+                CustomerSeqFileStatus
+            STOP RUN
+        END-IF.
+        READ CustomerFile
+            AT END SET NoMoreRecords TO TRUE
+        END-READ.
+        PERFORM ExtractRecord UNTIL NoMoreRecords.
+        CLOSE CustomerFile, CustomerSeqFile.
+        DISPLAY "Extracted " ExtractCount " customer records to Customer.dat".
+        STOP RUN.
+
+    ExtractRecord.
+        MOVE IDNum TO SeqIDNum
+        MOVE FirstName TO SeqFirstName
+        MOVE LastName TO SeqLastName
+        MOVE CustAddress TO SeqAddress
+        MOVE Phone TO SeqPhone
+        MOVE Email TO SeqEmail
+        MOVE ActiveStatus TO SeqActiveStatus
+        MOVE DeactDate TO SeqDeactDate
+        WRITE SeqCustomerData
+        ADD 1 TO ExtractCount
+        READ CustomerFile
+            AT END SET NoMoreRecords TO TRUE
+        END-READ.
