@@ -0,0 +1,232 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. custdashboard.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CustomerFile ASSIGN TO "customer.txt"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT CustomerSeqFile ASSIGN TO "Customer.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerSeqFileStatus.
+        SELECT CustomerSortIn ASSIGN TO "Customer.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CustomerSortInStatus.
+        SELECT SortWorkFile ASSIGN TO "dashsort.tmp".
+        SELECT DashboardReport ASSIGN TO "CustDashboard.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS DashboardReportStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD CustomerFile.
+        01 CustomerData.
+            COPY CUSTREC.
+
+        FD CustomerSeqFile.
+        01 SeqCustomerData.
+            COPY CUSTREC REPLACING IDNum BY SeqIDNum,
+                CustName BY SeqCustName,
+                FirstName BY SeqFirstName,
+                LastName BY SeqLastName,
+                CustAddress BY SeqAddress,
+                Phone BY SeqPhone,
+                Email BY SeqEmail,
+                ActiveStatus BY SeqActiveStatus,
+                CustIsActive BY SeqCustIsActive,
+                CustIsInactive BY SeqCustIsInactive,
+                DeactDate BY SeqDeactDate.
+
+        FD CustomerSortIn.
+        01 SortInputRecord.
+            COPY CUSTREC REPLACING IDNum BY SIIDNum,
+                CustName BY SICustName,
+                FirstName BY SIFirstName,
+                LastName BY SILastName,
+                CustAddress BY SIAddress,
+                Phone BY SIPhone,
+                Email BY SIEmail,
+                ActiveStatus BY SIActiveStatus,
+                CustIsActive BY SICustIsActive,
+                CustIsInactive BY SICustIsInactive,
+                DeactDate BY SIDeactDate.
+
+        SD SortWorkFile.
+        01 SortRecord.
+            COPY CUSTREC REPLACING IDNum BY SWIDNum,
+                CustName BY SWCustName,
+                FirstName BY SWFirstName,
+                LastName BY SWLastName,
+                CustAddress BY SWAddress,
+                Phone BY SWPhone,
+                Email BY SWEmail,
+                ActiveStatus BY SWActiveStatus,
+                CustIsActive BY SWCustIsActive,
+                CustIsInactive BY SWCustIsInactive,
+                DeactDate BY SWDeactDate.
+
+        FD DashboardReport.
+        01 DashboardLine PIC X(80).
+    WORKING-STORAGE SECTION.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 CustomerSeqFileStatus PIC XX.
+            88 CustomerSeqFileOpenOK VALUE "00".
+        01 CustomerSortInStatus PIC XX.
+        01 DashboardReportStatus PIC XX.
+            88 DashboardReportOpenOK VALUE "00".
+        01 IndexedEOF PIC X VALUE 'N'.
+            88 NoMoreIndexed VALUE 'Y'.
+        01 SeqEOF PIC X VALUE 'N'.
+            88 NoMoreSeq VALUE 'Y'.
+        01 TotalIndexed PIC 9(5) VALUE ZERO.
+        01 TotalIndexedActive PIC 9(5) VALUE ZERO.
+        01 TotalIndexedInactive PIC 9(5) VALUE ZERO.
+        01 TotalSeq PIC 9(5) VALUE ZERO.
+        01 TotalMatched PIC 9(5) VALUE ZERO.
+        01 TotalIndexedOnly PIC 9(5) VALUE ZERO.
+        01 TotalSeqOnly PIC 9(5) VALUE ZERO.
+        01 WSCompareResult PIC X.
+            88 IndexedOnlyRecord VALUE "I".
+            88 SeqOnlyRecord VALUE "S".
+            88 MatchedRecord VALUE "M".
+        01 WSMismatchLine.
+            02 FILLER PIC X(20) VALUE SPACES.
+            02 FILLER PIC X(8) VALUE "IDNum : ".
+            02 WSMismatchIDNum PIC 9(5).
+            02 FILLER PIC X(3) VALUE SPACE.
+            02 WSMismatchReason PIC X(30).
+        01 WSTotalsLine.
+            02 FILLER PIC X(30) VALUE SPACES.
+            02 WSTotalsLabel PIC X(25).
+            02 WSTotalsValue PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+    StartDashboard.
+        *> Reconciles the indexed Customer Master (customer.txt) against
+        *> its sequential extract (Customer.dat). customer.txt is read by
+        *> its RECORD KEY so it comes back in ascending IDNum order on its
+        *> own, but Customer.dat can fall out of IDNum order whenever
+        *> coboltut10 appends a new customer with OPEN EXTEND, so it is
+        *> re-sorted into ascending IDNum order here before the
+        *> dual-pointer compare relies on that ordering.
+        OPEN INPUT CustomerFile.
+        IF NOT CustomerFileOpenOK
+            DISPLAY "Unable to open customer.txt - status " CustomerFileStatus
+            STOP RUN
+        END-IF.
+
+        SORT SortWorkFile ON ASCENDING KEY SWIDNum
+            USING CustomerSortIn
+            GIVING CustomerSeqFile.
+
+        OPEN INPUT CustomerSeqFile.
+        IF NOT CustomerSeqFileOpenOK
+            DISPLAY "Unable to open Customer.dat - status "
+                CustomerSeqFileStatus
+            STOP RUN
+        END-IF.
+        OPEN OUTPUT DashboardReport.
+        IF NOT DashboardReportOpenOK
+            DISPLAY "Unable to open CustDashboard.rpt - status "
+                DashboardReportStatus
+            STOP RUN
+        END-IF.
+
+        MOVE "Customer Master Summary Dashboard" TO DashboardLine
+        WRITE DashboardLine
+        MOVE SPACES TO DashboardLine
+        WRITE DashboardLine
+
+        PERFORM ReadIndexed
+        PERFORM ReadSeq
+        PERFORM CompareStreams UNTIL NoMoreIndexed AND NoMoreSeq
+
+        PERFORM PrintTotals
+
+        CLOSE CustomerFile, CustomerSeqFile, DashboardReport.
+        DISPLAY "Dashboard complete - see CustDashboard.rpt".
+        STOP RUN.
+
+    ReadIndexed.
+        READ CustomerFile NEXT RECORD
+            AT END SET NoMoreIndexed TO TRUE
+            NOT AT END
+                ADD 1 TO TotalIndexed
+                IF CustIsActive
+                    ADD 1 TO TotalIndexedActive
+                ELSE
+                    ADD 1 TO TotalIndexedInactive
+                END-IF
+        END-READ.
+
+    ReadSeq.
+        READ CustomerSeqFile
+            AT END SET NoMoreSeq TO TRUE
+            NOT AT END ADD 1 TO TotalSeq
+        END-READ.
+
+    CompareStreams.
+        EVALUATE TRUE
+            WHEN NoMoreSeq
+                SET IndexedOnlyRecord TO TRUE
+            WHEN NoMoreIndexed
+                SET SeqOnlyRecord TO TRUE
+            WHEN IDNum < SeqIDNum
+                SET IndexedOnlyRecord TO TRUE
+            WHEN SeqIDNum < IDNum
+                SET SeqOnlyRecord TO TRUE
+            WHEN OTHER
+                SET MatchedRecord TO TRUE
+        END-EVALUATE
+
+        EVALUATE TRUE
+            WHEN IndexedOnlyRecord
+                MOVE IDNum TO WSMismatchIDNum
+                MOVE "missing from Customer.dat" TO WSMismatchReason
+                WRITE DashboardLine FROM WSMismatchLine
+                ADD 1 TO TotalIndexedOnly
+                PERFORM ReadIndexed
+            WHEN SeqOnlyRecord
+                MOVE SeqIDNum TO WSMismatchIDNum
+                MOVE "missing from customer.txt" TO WSMismatchReason
+                WRITE DashboardLine FROM WSMismatchLine
+                ADD 1 TO TotalSeqOnly
+                PERFORM ReadSeq
+            WHEN OTHER
+                ADD 1 TO TotalMatched
+                PERFORM ReadIndexed
+                PERFORM ReadSeq
+        END-EVALUATE.
+
+    PrintTotals.
+        MOVE SPACES TO DashboardLine
+        WRITE DashboardLine
+        MOVE "customer.txt total records" TO WSTotalsLabel
+        MOVE TotalIndexed TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "customer.txt active" TO WSTotalsLabel
+        MOVE TotalIndexedActive TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "customer.txt inactive" TO WSTotalsLabel
+        MOVE TotalIndexedInactive TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "Customer.dat total records" TO WSTotalsLabel
+        MOVE TotalSeq TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "Matched on both files" TO WSTotalsLabel
+        MOVE TotalMatched TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "In customer.txt only" TO WSTotalsLabel
+        MOVE TotalIndexedOnly TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine
+        MOVE "In Customer.dat only" TO WSTotalsLabel
+        MOVE TotalSeqOnly TO WSTotalsValue
+        WRITE DashboardLine FROM WSTotalsLine.
