@@ -8,15 +8,39 @@ ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
               SELECT WorkFile ASSIGN TO 'work.tmp'.
-              SELECT Stud1 ASSIGN TO 'student.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-              SELECT Stud2 ASSIGN TO 'student2.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT ControlFile ASSIGN TO 'MergeControl.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ControlFileStatus.
+              SELECT Stud1 ASSIGN TO WSStud1Path
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS Stud1Status.
+              SELECT Stud2 ASSIGN TO WSStud2Path
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS Stud2Status.
+              SELECT Stud3 ASSIGN TO WSStud3Path
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS Stud3Status.
+              SELECT Stud4 ASSIGN TO WSStud4Path
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS Stud4Status.
               SELECT MergedFile ASSIGN TO 'student_merged.dat'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-       
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS MergedFileStatus.
+              SELECT DupeReport ASSIGN TO 'MergeDupes.rpt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS DupeReportStatus.
+              SELECT MergedFileIn ASSIGN TO 'student_merged.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS MergedFileInStatus.
+              SELECT OPTIONAL CheckpointFile ASSIGN TO 'MergeCheckpoint.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CheckpointFileStatus.
+
 DATA DIVISION.
     FILE SECTION.
+       FD ControlFile.
+       01 ControlFileName PIC X(30).
+
        FD Stud1.
        01 StudData.
            02 IDNum PIC 9.
@@ -25,6 +49,14 @@ DATA DIVISION.
        01 StudData2.
            02 IDNum2 PIC 9.
            02 StudName2 PIC X(10).
+       FD Stud3.
+       01 StudData3.
+           02 IDNum3 PIC 9.
+           02 StudName3 PIC X(10).
+       FD Stud4.
+       01 StudData4.
+           02 IDNum4 PIC 9.
+           02 StudName4 PIC X(10).
        SD WorkFile.
        01 WStudData.
            02 WIDNum PIC 9.
@@ -34,10 +66,178 @@ DATA DIVISION.
            02 MIDNum PIC 9.
            02 MStudName PIC X(10).
 
+       FD MergedFileIn.
+       01 MergedRecordIn.
+           02 MInIDNum PIC 9.
+           02 MInStudName PIC X(10).
+
+       FD DupeReport.
+       01 DupeReportLine PIC X(40).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02 CkSignature PIC X(120).
+
     WORKING-STORAGE SECTION.
+       01 WSPriorIDNum PIC 9 VALUE ZERO.
+       01 WSFirstMergedRecord PIC X VALUE 'Y'.
+           88 NoPriorMergedRecord VALUE 'Y'.
+       01 MergedEOF PIC X VALUE 'N'.
+           88 NoMoreMergedRecords VALUE 'Y'.
+       01 WSCurrentSignature PIC X(120).
+       01 WSCheckpointExists PIC X VALUE 'N'.
+           88 CheckpointAlreadyDone VALUE 'Y'.
+       01 WSWorkFileName PIC X(9) VALUE "work.tmp".
+       01 WSWorkArchiveName PIC X(30).
+       01 WSCurrentDateTime PIC X(21).
+       01 WSRenameStatus PIC S9(9) COMP-5 VALUE ZERO.
+       01 WSStud1Path PIC X(30) VALUE 'student_empty.dat'.
+       01 WSStud2Path PIC X(30) VALUE 'student_empty.dat'.
+       01 WSStud3Path PIC X(30) VALUE 'student_empty.dat'.
+       01 WSStud4Path PIC X(30) VALUE 'student_empty.dat'.
+       01 ControlSlot PIC 9 VALUE ZERO.
+       01 ControlEOF PIC X VALUE 'N'.
+           88 NoMoreControlEntries VALUE 'Y'.
+       01 ControlFileStatus PIC XX.
+           88 ControlFileOpenOK VALUE "00".
+       01 Stud1Status PIC XX.
+       01 Stud2Status PIC XX.
+       01 Stud3Status PIC XX.
+       01 Stud4Status PIC XX.
+       01 MergedFileStatus PIC XX.
+       01 DupeReportStatus PIC XX.
+           88 DupeReportOpenOK VALUE "00".
+       01 MergedFileInStatus PIC XX.
+           88 MergedFileInOpenOK VALUE "00".
+       01 CheckpointFileStatus PIC XX.
+           88 CheckpointFileOpenOK VALUE "00".
 
 PROCEDURE DIVISION.
-       MERGE WorkFile ON ASCENDING KEY MIDNum
-           USING Stud1, Stud2
-           GIVING MergedFile
+       *> The list of input rosters to merge comes from MergeControl.dat
+       *> (one filename per line, up to four slots) so the set of files
+       *> merged on a given run isn't hardwired into the program.
+       PERFORM ArchiveOldWorkFile.
+       PERFORM LoadMergeControl.
+       STRING WSStud1Path WSStud2Path WSStud3Path WSStud4Path
+           DELIMITED BY SIZE INTO WSCurrentSignature.
+       PERFORM CheckMergeCheckpoint.
+
+       IF CheckpointAlreadyDone
+           DISPLAY "This exact set of rosters was already merged - "
+               "skipping (delete MergeCheckpoint.dat to force a rerun)"
+       ELSE
+           MERGE WorkFile ON ASCENDING KEY MIDNum
+               USING Stud1, Stud2, Stud3, Stud4
+               GIVING MergedFile
+
+           PERFORM FindMergeDuplicates
+           PERFORM WriteMergeCheckpoint
+       END-IF.
        STOP RUN.
+
+       CheckMergeCheckpoint.
+           *> A full restart-from-the-middle isn't possible with a single
+           *> COBOL MERGE statement, so this gives idempotent restart
+           *> instead: rerunning against the same roster set is a no-op.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "35" OR CheckpointFileStatus = "05"
+               *> No checkpoint on file yet - nothing to compare against
+               CONTINUE
+           ELSE IF NOT CheckpointFileOpenOK
+               DISPLAY "Unable to open MergeCheckpoint.dat - status "
+                   CheckpointFileStatus
+               STOP RUN
+           ELSE
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CkSignature = WSCurrentSignature
+                           SET CheckpointAlreadyDone TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       WriteMergeCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           IF NOT CheckpointFileOpenOK
+               DISPLAY "Unable to open MergeCheckpoint.dat - status "
+                   CheckpointFileStatus
+               STOP RUN
+           END-IF
+           MOVE WSCurrentSignature TO CkSignature
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       FindMergeDuplicates.
+           *> student_merged.dat is in ascending IDNum order, so any
+           *> duplicate key shows up as two adjacent records.
+           OPEN INPUT MergedFileIn
+           IF NOT MergedFileInOpenOK
+               DISPLAY "Unable to open student_merged.dat - status "
+                   MergedFileInStatus
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DupeReport
+           IF NOT DupeReportOpenOK
+               DISPLAY "Unable to open MergeDupes.rpt - status "
+                   DupeReportStatus
+               STOP RUN
+           END-IF
+           READ MergedFileIn
+               AT END SET NoMoreMergedRecords TO TRUE
+           END-READ
+           PERFORM CheckMergedRecord UNTIL NoMoreMergedRecords
+           CLOSE MergedFileIn, DupeReport.
+
+       CheckMergedRecord.
+           IF NoPriorMergedRecord
+               MOVE 'N' TO WSFirstMergedRecord
+           ELSE IF MInIDNum = WSPriorIDNum
+               STRING "Duplicate IDNum : " MInIDNum DELIMITED BY SIZE
+                   INTO DupeReportLine
+               WRITE DupeReportLine
+           END-IF
+           MOVE MInIDNum TO WSPriorIDNum
+           READ MergedFileIn
+               AT END SET NoMoreMergedRecords TO TRUE
+           END-READ.
+
+       ArchiveOldWorkFile.
+           *> MERGE reuses work.tmp as scratch space on every run. Move
+           *> any copy left behind by a prior run out of the way first
+           *> so it's never silently mistaken for fresh sort output.
+           MOVE FUNCTION CURRENT-DATE TO WSCurrentDateTime
+           STRING "work_" WSCurrentDateTime(1:14) ".tmp"
+               DELIMITED BY SIZE INTO WSWorkArchiveName
+           CALL "CBL_RENAME_FILE" USING WSWorkFileName, WSWorkArchiveName
+               RETURNING WSRenameStatus
+           END-CALL.
+
+       LoadMergeControl.
+           OPEN INPUT ControlFile
+           IF NOT ControlFileOpenOK
+               DISPLAY "Unable to open MergeControl.dat - status "
+                   ControlFileStatus
+               STOP RUN
+           END-IF
+           READ ControlFile
+               AT END SET NoMoreControlEntries TO TRUE
+           END-READ
+           PERFORM AssignControlEntry UNTIL NoMoreControlEntries
+           CLOSE ControlFile.
+
+       AssignControlEntry.
+           ADD 1 TO ControlSlot
+           EVALUATE ControlSlot
+               WHEN 1 MOVE ControlFileName TO WSStud1Path
+               WHEN 2 MOVE ControlFileName TO WSStud2Path
+               WHEN 3 MOVE ControlFileName TO WSStud3Path
+               WHEN 4 MOVE ControlFileName TO WSStud4Path
+               WHEN OTHER
+                   DISPLAY "MergeControl.dat lists more than four files - "
+                       "ignoring " ControlFileName
+           END-EVALUATE
+           READ ControlFile
+               AT END SET NoMoreControlEntries TO TRUE
+           END-READ.
