@@ -0,0 +1,38 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+PROGRAM-ID. PAYROLL.
+AUTHOR. Greg.
+DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01 LHoursWorked        PIC 9(3)V99.
+01 LHourlyRate         PIC 9(3)V99.
+01 LFederalTaxRate     PIC V999.
+01 LInsuranceDeduction PIC 9(3)V99.
+01 LPayCheck           PIC 9(4)V99.
+01 LFederalTaxAmount   PIC 9(4)V99.
+01 LNetPay             PIC 9(4)V99.
+COPY RETCODE.
+
+PROCEDURE DIVISION USING LHoursWorked, LHourlyRate, LFederalTaxRate,
+        LInsuranceDeduction, LPayCheck, LFederalTaxAmount, LNetPay,
+        LRetCode.
+SET RetCodeSuccess TO TRUE.
+
+COMPUTE LPayCheck ROUNDED = LHoursWorked * LHourlyRate
+    ON SIZE ERROR SET RetCodeSizeError TO TRUE
+END-COMPUTE.
+
+COMPUTE LFederalTaxAmount ROUNDED = LPayCheck * LFederalTaxRate
+    ON SIZE ERROR SET RetCodeSizeError TO TRUE
+END-COMPUTE.
+
+COMPUTE LNetPay ROUNDED = LPayCheck - LFederalTaxAmount
+        - LInsuranceDeduction
+    ON SIZE ERROR SET RetCodeSizeError TO TRUE
+END-COMPUTE.
+
+EXIT PROGRAM.
