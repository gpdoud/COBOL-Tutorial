@@ -9,13 +9,19 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
     FILE SECTION.
     WORKING-STORAGE SECTION.
-        01 Num1     PIC 9 VALUE 5.
-        01 Num2     PIC 9 VALUE 4.
-        01 Sum1     PIC 99.
+        01 Operation PIC X VALUE "+".
+        01 Num1     PIC S9(7)V99 VALUE 5.
+        01 Num2     PIC S9(7)V99 VALUE 4.
+        01 Sum1     PIC S9(7)V99.
+        COPY RETCODE.
 
 PROCEDURE DIVISION.
     *> Calling GetSum and passing three variables
-    CALL "GETSUM" USING Num1, Num2, Sum1.
-    DISPLAY Num1 " + " Num2 " = " Sum1.
+    CALL "GETSUM" USING Operation, Num1, Num2, Sum1, LRetCode.
+    IF RetCodeSuccess
+        DISPLAY Num1 " + " Num2 " = " Sum1
+    ELSE
+        DISPLAY "GETSUM returned error code " LRetCode
+    END-IF.
 
     STOP RUN.
