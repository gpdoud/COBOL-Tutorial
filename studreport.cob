@@ -0,0 +1,97 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. studreport.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 14, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT StudentReport ASSIGN TO "StudReport.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS StudentReportStatus.
+        SELECT MergedFile ASSIGN TO "student_merged.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS MergedFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD StudentReport.
+        01 PrintLine PIC X(40).
+
+        FD MergedFile.
+        01 MStudData.
+            02 MIDNum PIC 9.
+            02 MStudName PIC X(10).
+    WORKING-STORAGE SECTION.
+        01 PageHeading PIC X(40) VALUE "Student Roster".
+        01 PageFooting.
+            02 FILLER PIC X(15) VALUE SPACE.
+            02 FILLER PIC X(7) VALUE "PAGE : ".
+            02 PrnPageNum PIC Z9.
+        01 Heads PIC X(40) VALUE " IDNum    StudName".
+        01 StudentDetailLine.
+            02 FILLER PIC X VALUE SPACE.
+            02 PrnStudID PIC 9.
+            02 FILLER PIC X(4) VALUE SPACE.
+            02 PrnStudName PIC X(10).
+        01 ReportFooting.
+            02 FILLER PIC X(13) VALUE "END OF REPORT".
+            02 FILLER PIC X(5) VALUE SPACE.
+            02 FILLER PIC X(15) VALUE "TOTAL STUDENTS".
+            02 FILLER PIC X(3) VALUE " : ".
+            02 PrnTotalStudents PIC ZZZZ9.
+        01 LineCount PIC 99 VALUE ZERO.
+            88 NewPageRequired VALUE 40 THRU 99.
+        01 PageCount PIC 99 VALUE ZERO.
+        01 TotalStudents PIC 9(5) VALUE ZERO.
+        01 MergedEOF PIC X VALUE 'N'.
+            88 NoMoreMergedRecords VALUE 'Y'.
+        01 StudentReportStatus PIC XX.
+            88 StudentReportOpenOK VALUE "00".
+        01 MergedFileStatus PIC XX.
+            88 MergedFileOpenOK VALUE "00".
+
+PROCEDURE DIVISION.
+    OPEN INPUT MergedFile.
+    IF NOT MergedFileOpenOK
+        DISPLAY "Unable to open student_merged.dat - status " MergedFileStatus
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT StudentReport.
+    IF NOT StudentReportOpenOK
+        DISPLAY "Unable to open StudReport.rpt - status " StudentReportStatus
+        STOP RUN
+    END-IF.
+    PERFORM PrintPageHeading.
+    READ MergedFile
+        AT END SET NoMoreMergedRecords TO TRUE
+    END-READ.
+    PERFORM PrintReportBody UNTIL NoMoreMergedRecords.
+    MOVE PageCount TO PrnPageNum
+    WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+    MOVE TotalStudents TO PrnTotalStudents
+    WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+    CLOSE MergedFile, StudentReport.
+    STOP RUN.
+
+PrintPageHeading.
+    WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+    WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
+    MOVE 3 TO LineCount
+    ADD 1 TO PageCount.
+
+PrintReportBody.
+    IF NewPageRequired THEN
+        MOVE PageCount TO PrnPageNum
+        WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+        PERFORM PrintPageHeading
+    END-IF.
+    MOVE MIDNum TO PrnStudID
+    MOVE MStudName TO PrnStudName
+    WRITE PrintLine FROM StudentDetailLine AFTER ADVANCING 1 LINE
+    ADD 1 TO LineCount
+    ADD 1 TO TotalStudents
+    READ MergedFile
+        AT END SET NoMoreMergedRecords TO TRUE
+    END-READ.
