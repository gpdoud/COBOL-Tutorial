@@ -5,19 +5,28 @@ ID DIVISION.
        DATE-WRITTEN. OCTOBER 13, 2024.
 
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ProductFile ASSIGN TO "Product.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
     FILE SECTION.
+        FD ProductFile.
+        01 ProductRecord.
+            02 PFProdName PIC X(5).
+            02 PFSizes PIC X(3).
+            02 PFPrice PIC 9(4)V99.
     WORKING-STORAGE SECTION.
         01 ProdTable.
-            02 ProdData.
-                03 FILLER PIC X(8) VALUE "RED  SML".
-                03 FILLER PIC X(8) VALUE "BLUE SML".
-                03 FILLER PIC X(8) VALUE "GREENSML".
-            02 FILLER REDEFINES ProdData.
-                03 Shirt OCCURS 3 TIMES.
-                    04 ProdName PIC X(5).
-                    04 ProdSizes PIC A OCCURS 3 TIMES.
+            02 Shirt OCCURS 3 TIMES.
+                03 ProdName PIC X(5).
+                03 ProdSizes PIC A OCCURS 3 TIMES.
+                03 ProdPrice PIC 9(4)V99.
+        01 ProdCount PIC 9 VALUE ZERO.
+            88 ProdTableFull VALUE 4 THRU 9.
+        01 ProductEOF PIC X VALUE 'N'.
+            88 NoMoreProducts VALUE 'Y'.
         01 ChangeMe.
             02 TextNum PIC X(6).
             02 FloatNum REDEFINES TextNum PIC 9(4)V99.
@@ -29,6 +38,7 @@ DATA DIVISION.
         01 DollarNum PIC $$,$$9.99.
 
 PROCEDURE DIVISION.
+       PERFORM LoadProdTable.
        DISPLAY Shirt(1).
        MOVE "123456" TO TextNum.
        DISPLAY FloatNum.
@@ -40,3 +50,27 @@ PROCEDURE DIVISION.
        MOVE FlNum to DollarNum
        DISPLAY DollarNum.
        STOP RUN.
+
+       LoadProdTable.
+           OPEN INPUT ProductFile
+           READ ProductFile
+               AT END SET NoMoreProducts TO TRUE
+           END-READ
+           PERFORM LoadProdEntry UNTIL NoMoreProducts
+           CLOSE ProductFile.
+
+       LoadProdEntry.
+           ADD 1 TO ProdCount
+           IF ProdTableFull
+               DISPLAY "Product table full - ignoring " PFProdName
+               SUBTRACT 1 FROM ProdCount
+           ELSE
+               MOVE PFProdName TO ProdName(ProdCount)
+               MOVE PFSizes(1:1) TO ProdSizes(ProdCount,1)
+               MOVE PFSizes(2:1) TO ProdSizes(ProdCount,2)
+               MOVE PFSizes(3:1) TO ProdSizes(ProdCount,3)
+               MOVE PFPrice TO ProdPrice(ProdCount)
+           END-IF
+           READ ProductFile
+               AT END SET NoMoreProducts TO TRUE
+           END-READ.
