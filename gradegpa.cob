@@ -0,0 +1,29 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+PROGRAM-ID. GRADEGPA.
+AUTHOR. Greg.
+DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01 LGrade PIC X(1).
+01 LGpa   PIC 9V99.
+COPY RETCODE.
+
+PROCEDURE DIVISION USING LGrade, LGpa, LRetCode.
+SET RetCodeSuccess TO TRUE.
+
+EVALUATE LGrade
+    WHEN "A" MOVE 4.0 TO LGpa
+    WHEN "B" MOVE 3.0 TO LGpa
+    WHEN "C" MOVE 2.0 TO LGpa
+    WHEN "D" MOVE 1.0 TO LGpa
+    WHEN "F" MOVE 0.0 TO LGpa
+    WHEN OTHER
+        MOVE 0.0 TO LGpa
+        SET RetCodeInvalidOperation TO TRUE
+END-EVALUATE.
+
+EXIT PROGRAM.
