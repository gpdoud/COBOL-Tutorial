@@ -8,11 +8,38 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 LINKAGE SECTION.
-01 LNum1     PIC 9 VALUE 5.
-01 LNum2     PIC 9 VALUE 4.
-01 LSum1     PIC 99.
+01 LOperation PIC X VALUE "+".
+01 LNum1     PIC S9(7)V99 VALUE ZERO.
+01 LNum2     PIC S9(7)V99 VALUE ZERO.
+01 LSum1     PIC S9(7)V99.
+COPY RETCODE.
 
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-COMPUTE LSum1 = LNum1 + LNum2.
+PROCEDURE DIVISION USING LOperation, LNum1, LNum2, LSum1, LRetCode.
+SET RetCodeSuccess TO TRUE.
+
+EVALUATE LOperation
+    WHEN "+"
+        COMPUTE LSum1 = LNum1 + LNum2
+            ON SIZE ERROR SET RetCodeSizeError TO TRUE
+        END-COMPUTE
+    WHEN "-"
+        COMPUTE LSum1 = LNum1 - LNum2
+            ON SIZE ERROR SET RetCodeSizeError TO TRUE
+        END-COMPUTE
+    WHEN "*"
+        COMPUTE LSum1 = LNum1 * LNum2
+            ON SIZE ERROR SET RetCodeSizeError TO TRUE
+        END-COMPUTE
+    WHEN "/"
+        IF LNum2 = ZERO
+            SET RetCodeDivideByZero TO TRUE
+        ELSE
+            COMPUTE LSum1 = LNum1 / LNum2
+                ON SIZE ERROR SET RetCodeSizeError TO TRUE
+            END-COMPUTE
+        END-IF
+    WHEN OTHER
+        SET RetCodeInvalidOperation TO TRUE
+END-EVALUATE.
 
 EXIT PROGRAM.
