@@ -0,0 +1,97 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. custarchive.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CustomerFile ASSIGN TO "customer.txt"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT HistoryFile ASSIGN TO "CustHistory.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS HistoryFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD CustomerFile.
+        01 CustomerData.
+            COPY CUSTREC.
+
+        FD HistoryFile.
+        01 HistoryRecord.
+            COPY CUSTREC REPLACING IDNum BY HistIDNum,
+                CustName BY HistCustName,
+                FirstName BY HistFirstName,
+                LastName BY HistLastName,
+                CustAddress BY HistAddress,
+                Phone BY HistPhone,
+                Email BY HistEmail,
+                ActiveStatus BY HistActiveStatus,
+                CustIsActive BY HistCustIsActive,
+                CustIsInactive BY HistCustIsInactive,
+                DeactDate BY HistDeactDate.
+    WORKING-STORAGE SECTION.
+        01 ArchiveEOF PIC X VALUE 'N'.
+            88 NoMoreCust VALUE 'Y'.
+        01 CutoffDate PIC X(8) VALUE SPACES.
+        01 ArchiveCount PIC 9(5) VALUE ZERO.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 HistoryFileStatus PIC XX.
+            88 HistoryFileOpenOK VALUE "00".
+
+PROCEDURE DIVISION.
+    StartArchive.
+        *> Year-end job - any customer that has been inactive (soft
+        *> deleted, see coboltut13's DeleteCust) since before the entered
+        *> cutoff date is copied to CustHistory.dat and purged from the
+        *> live indexed file.
+        DISPLAY "Archive customers inactive before (YYYYMMDD) : "
+            WITH NO ADVANCING.
+        ACCEPT CutoffDate.
+
+        OPEN I-O CustomerFile.
+        IF NOT CustomerFileOpenOK
+            DISPLAY "Unable to open customer.txt - status " CustomerFileStatus
+            STOP RUN
+        END-IF.
+        OPEN EXTEND HistoryFile.
+        IF HistoryFileStatus NOT = "00" AND HistoryFileStatus NOT = "05"
+            DISPLAY "Unable to open CustHistory.dat - status "
+                HistoryFileStatus
+            STOP RUN
+        END-IF.
+
+        MOVE LOW-VALUES TO IDNum
+        START CustomerFile KEY IS NOT LESS THAN IDNum
+            INVALID KEY SET NoMoreCust TO TRUE
+        END-START.
+        PERFORM ArchiveNextCust UNTIL NoMoreCust.
+
+        CLOSE CustomerFile, HistoryFile.
+        DISPLAY "Archived " ArchiveCount " inactive customer records".
+        STOP RUN.
+
+    ArchiveNextCust.
+        READ CustomerFile NEXT RECORD
+            AT END SET NoMoreCust TO TRUE
+            NOT AT END PERFORM CheckArchiveCandidate
+        END-READ.
+
+    CheckArchiveCandidate.
+        IF CustIsInactive
+            AND DeactDate NOT = SPACES
+            AND DeactDate < CutoffDate
+            MOVE CustomerData TO HistoryRecord
+            WRITE HistoryRecord
+            DELETE CustomerFile RECORD
+                INVALID KEY DISPLAY "Unable to purge ID " IDNum
+            END-DELETE
+            ADD 1 TO ArchiveCount
+        END-IF.
