@@ -0,0 +1,35 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+PROGRAM-ID. NAMEFMT.
+AUTHOR. Greg.
+DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01 LFirstName PIC X(15).
+01 LLastName  PIC X(15).
+01 LFullName  PIC X(31).
+COPY RETCODE.
+
+PROCEDURE DIVISION USING LFirstName, LLastName, LFullName, LRetCode.
+*> Standardizes the name to Title Case before combining it - LFirstName
+*> and LLastName are passed by reference, so this also normalizes the
+*> caller's own FirstName/LastName fields, not just the greeting built
+*> below.
+MOVE FUNCTION LOWER-CASE(LFirstName) TO LFirstName.
+MOVE FUNCTION UPPER-CASE(LFirstName(1:1)) TO LFirstName(1:1).
+MOVE FUNCTION LOWER-CASE(LLastName) TO LLastName.
+MOVE FUNCTION UPPER-CASE(LLastName(1:1)) TO LLastName(1:1).
+
+MOVE SPACES TO LFullName.
+STRING LFirstName DELIMITED BY SPACE
+    SPACE
+    LLastName DELIMITED BY SPACE
+    INTO LFullName
+    ON OVERFLOW SET RetCodeSizeError TO TRUE
+    NOT ON OVERFLOW SET RetCodeSuccess TO TRUE
+END-STRING.
+
+EXIT PROGRAM.
