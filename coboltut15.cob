@@ -5,47 +5,68 @@ ID DIVISION.
        DATE-WRITTEN. OCTOBER 14, 2024.
 
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT OrderProductFile ASSIGN TO "Product2.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+    FILE SECTION.
+        FD OrderProductFile.
+        01 OrderProductRecord.
+            02 OPFProdName PIC X(10).
+            02 OPFProdSize PIC A OCCURS 3 TIMES.
     WORKING-STORAGE SECTION.
         01 Table1.
             02 Friend PIC X(10) OCCURS 4 TIMES.
+        01 FriendCount PIC 9 VALUE ZERO.
+            88 FriendTableFull VALUE 5 THRU 9.
+        01 FriendNameIn PIC X(10).
         01 CustomerTable.
             02 CustName OCCURS 5 TIMES.
                 03 FName PIC X(10).
                 03 LName PIC X(10).
+        01 CustNameCount PIC 9 VALUE ZERO.
+            88 CustNameTableFull VALUE 6 THRU 9.
+        01 FNameIn PIC X(10).
+        01 LNameIn PIC X(10).
         01 OrderTable.
-            02 Product OCCURS 2 TIMES INDEXED BY I.
+            02 Product OCCURS 2 TIMES ASCENDING KEY IS ProdName INDEXED BY I.
                 03 ProdName PIC X(10).
                 03 ProdSize OCCURS 3 TIMES INDEXED BY J.
                     04 SizeType PIC A.
+        01 OrderProductEOF PIC X VALUE 'N'.
+            88 NoMoreOrderProducts VALUE 'Y'.
+        01 OrderProductCount PIC 9 VALUE ZERO.
+            88 OrderProductTableFull VALUE 3 THRU 9.
 
 PROCEDURE DIVISION.
     *> Indexes start at 1
-    MOVE 'Ray' to Friend(1).
-    MOVE 'Randy' to Friend(2).
-    MOVE 'Chris' to Friend(3).
-    MOVE 'Rick' to Friend(4).
+    MOVE 'Ray' TO FriendNameIn
+    PERFORM AddFriend.
+    MOVE 'Randy' TO FriendNameIn
+    PERFORM AddFriend.
+    MOVE 'Chris' TO FriendNameIn
+    PERFORM AddFriend.
+    MOVE 'Rick' TO FriendNameIn
+    PERFORM AddFriend.
     DISPLAY Friend(4) " - should be Rick"
     DISPLAY Table1.
 
     DISPLAY " ".
 
-    MOVE "Denise" TO FName(1).
-    MOVE "Bartik" TO LName(1).
-    MOVE "Patricia" TO FName(2).
-    MOVE "Miller" TO LName(2).
+    MOVE "Denise" TO FNameIn
+    MOVE "Bartik" TO LNameIn
+    PERFORM AddCustName.
+    MOVE "Patricia" TO FNameIn
+    MOVE "Miller" TO LNameIn
+    PERFORM AddCustName.
     DISPLAY CustomerTable.
 
     DISPLAY " ".
 
+    PERFORM LoadOrderTable.
     SET I J TO 1.
-    MOVE 'Blue Shirt' TO Product(I).
-    MOVE 'S' TO ProdSize(I,J);
-    SET J UP BY 1.
-    MOVE 'M' TO ProdSize(I,J).
-    SET J DOWN BY 1.
-    MOVE 'Blue ShirtSMLRed  ShirtSML' TO OrderTable.
     PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > 2.
     GO TO LookUp.
 
@@ -57,11 +78,55 @@ PROCEDURE DIVISION.
         DISPLAY ProdSize(I,J).
 
     LookUp.
-        SET I TO 1.
-        SEARCH Product
+        *> OrderProductFile is maintained pre-sorted by ProdName so the
+        *> table can be binary-searched instead of scanned linearly.
+        SEARCH ALL Product
             AT END DISPLAY "Product not found"
             WHEN ProdName(I) = "Red  Shirt"
                 DISPLAY "Red Shirt Found"
         END-SEARCH.
 
     STOP RUN.
+
+    AddFriend.
+        ADD 1 TO FriendCount
+        IF FriendTableFull
+            DISPLAY "Friend table full - cannot add " FriendNameIn
+            SUBTRACT 1 FROM FriendCount
+        ELSE
+            MOVE FriendNameIn TO Friend(FriendCount)
+        END-IF.
+
+    AddCustName.
+        ADD 1 TO CustNameCount
+        IF CustNameTableFull
+            DISPLAY "Customer name table full - cannot add "
+                FNameIn " " LNameIn
+            SUBTRACT 1 FROM CustNameCount
+        ELSE
+            MOVE FNameIn TO FName(CustNameCount)
+            MOVE LNameIn TO LName(CustNameCount)
+        END-IF.
+
+    LoadOrderTable.
+        OPEN INPUT OrderProductFile
+        READ OrderProductFile
+            AT END SET NoMoreOrderProducts TO TRUE
+        END-READ
+        PERFORM LoadOrderProductEntry UNTIL NoMoreOrderProducts
+        CLOSE OrderProductFile.
+
+    LoadOrderProductEntry.
+        ADD 1 TO OrderProductCount
+        IF OrderProductTableFull
+            DISPLAY "Product table full - ignoring " OPFProdName
+            SUBTRACT 1 FROM OrderProductCount
+        ELSE
+            MOVE OPFProdName TO ProdName(OrderProductCount)
+            MOVE OPFProdSize(1) TO ProdSize(OrderProductCount,1)
+            MOVE OPFProdSize(2) TO ProdSize(OrderProductCount,2)
+            MOVE OPFProdSize(3) TO ProdSize(OrderProductCount,3)
+        END-IF
+        READ OrderProductFile
+            AT END SET NoMoreOrderProducts TO TRUE
+        END-READ.
