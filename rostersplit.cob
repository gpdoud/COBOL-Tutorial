@@ -0,0 +1,85 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. rostersplit.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 14, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT MergedFile ASSIGN TO 'student_merged.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS MergedFileStatus.
+        SELECT Section1File ASSIGN TO 'Section1.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS Section1FileStatus.
+        SELECT Section2File ASSIGN TO 'Section2.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS Section2FileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD MergedFile.
+        01 MStudData.
+            02 MIDNum PIC 9.
+            02 MStudName PIC X(10).
+
+        FD Section1File.
+        01 Section1Data.
+            02 S1IDNum PIC 9.
+            02 S1StudName PIC X(10).
+
+        FD Section2File.
+        01 Section2Data.
+            02 S2IDNum PIC 9.
+            02 S2StudName PIC X(10).
+    WORKING-STORAGE SECTION.
+        01 MergedEOF PIC X VALUE 'N'.
+            88 NoMoreMergedRecords VALUE 'Y'.
+        01 MergedFileStatus PIC XX.
+            88 MergedFileOpenOK VALUE "00".
+        01 Section1FileStatus PIC XX.
+            88 Section1FileOpenOK VALUE "00".
+        01 Section2FileStatus PIC XX.
+            88 Section2FileOpenOK VALUE "00".
+
+PROCEDURE DIVISION.
+    *> The merged roster has no separate section-code field, so this
+    *> splits on the same first-letter-of-name grouping the Customer
+    *> List report uses for its section breaks: A-M into Section1.dat,
+    *> N-Z into Section2.dat.
+    OPEN INPUT MergedFile.
+    IF NOT MergedFileOpenOK
+        DISPLAY "Unable to open student_merged.dat - status " MergedFileStatus
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT Section1File.
+    IF NOT Section1FileOpenOK
+        DISPLAY "Unable to open Section1.dat - status " Section1FileStatus
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT Section2File.
+    IF NOT Section2FileOpenOK
+        DISPLAY "Unable to open Section2.dat - status " Section2FileStatus
+        STOP RUN
+    END-IF.
+    READ MergedFile
+        AT END SET NoMoreMergedRecords TO TRUE
+    END-READ.
+    PERFORM SplitRecord UNTIL NoMoreMergedRecords.
+    CLOSE MergedFile, Section1File, Section2File.
+    STOP RUN.
+
+SplitRecord.
+    IF MStudName(1:1) >= "A" AND MStudName(1:1) <= "M"
+        MOVE MIDNum TO S1IDNum
+        MOVE MStudName TO S1StudName
+        WRITE Section1Data
+    ELSE
+        MOVE MIDNum TO S2IDNum
+        MOVE MStudName TO S2StudName
+        WRITE Section2Data
+    END-IF.
+    READ MergedFile
+        AT END SET NoMoreMergedRecords TO TRUE
+    END-READ.
