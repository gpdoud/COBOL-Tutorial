@@ -0,0 +1,81 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. prodext.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ProductFile ASSIGN TO "Product.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ProductFileStatus.
+        SELECT ExtensionReport ASSIGN TO "ProdExt.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ExtensionReportStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD ProductFile.
+        01 ProductRecord.
+            02 PFProdName PIC X(5).
+            02 PFSizes PIC X(3).
+            02 PFPrice PIC 9(4)V99.
+
+        FD ExtensionReport.
+        01 PrintLine PIC X(60).
+    WORKING-STORAGE SECTION.
+        01 Heads PIC X(60) VALUE
+            "ProdName   Qty   UnitPrice        Extension".
+        01 DetailLine.
+            02 PrnProdName PIC X(5).
+            02 FILLER PIC X(4) VALUE SPACE.
+            02 PrnQty PIC ZZ9.
+            02 FILLER PIC X(3) VALUE SPACE.
+            02 PrnUnitPrice PIC $$,$$9.99.
+            02 FILLER PIC X(3) VALUE SPACE.
+            02 PrnExtension PIC $$,$$9.99.
+        01 Qty PIC 9(3).
+        01 UnitPrice PIC 9(4)V99.
+        01 Extension PIC 9(6)V99.
+        01 ProductEOF PIC X VALUE 'N'.
+            88 NoMoreProducts VALUE 'Y'.
+        01 ProductFileStatus PIC XX.
+            88 ProductFileOpenOK VALUE "00".
+        01 ExtensionReportStatus PIC XX.
+            88 ExtensionReportOpenOK VALUE "00".
+
+PROCEDURE DIVISION.
+    OPEN INPUT ProductFile.
+    IF NOT ProductFileOpenOK
+        DISPLAY "Unable to open Product.dat - status "
+            ProductFileStatus
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT ExtensionReport.
+    IF NOT ExtensionReportOpenOK
+        DISPLAY "Unable to open ProdExt.rpt - status "
+            ExtensionReportStatus
+        STOP RUN
+    END-IF.
+    WRITE PrintLine FROM Heads.
+    READ ProductFile
+        AT END SET NoMoreProducts TO TRUE
+    END-READ.
+    PERFORM PrintExtensionLine UNTIL NoMoreProducts.
+    CLOSE ProductFile, ExtensionReport.
+    STOP RUN.
+
+PrintExtensionLine.
+    DISPLAY "Qty for " PFProdName " : " WITH NO ADVANCING
+    ACCEPT Qty
+    MOVE PFPrice TO UnitPrice
+    COMPUTE Extension ROUNDED = Qty * UnitPrice
+    MOVE PFProdName TO PrnProdName
+    MOVE Qty TO PrnQty
+    MOVE UnitPrice TO PrnUnitPrice
+    MOVE Extension TO PrnExtension
+    WRITE PrintLine FROM DetailLine
+    READ ProductFile
+        AT END SET NoMoreProducts TO TRUE
+    END-READ.
