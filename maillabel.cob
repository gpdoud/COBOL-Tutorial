@@ -0,0 +1,70 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. maillabel.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CustomerFile ASSIGN TO "customer.txt"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT LabelFile ASSIGN TO "MailLabel.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS LabelFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD CustomerFile.
+        01 CustomerData.
+            COPY CUSTREC.
+
+        FD LabelFile.
+        01 LabelLine PIC X(40).
+    WORKING-STORAGE SECTION.
+        01 WSFullName PIC X(31).
+        01 WSEOF PIC X VALUE 'N'.
+            88 NoMoreCust VALUE 'Y'.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 LabelFileStatus PIC XX.
+            88 LabelFileOpenOK VALUE "00".
+        COPY RETCODE.
+
+PROCEDURE DIVISION.
+    *> Builds one three-line mailing label per active customer, calling
+    *> the shared NAMEFMT subprogram for the name-combining logic first
+    *> worked out in coboltut9.
+    OPEN INPUT CustomerFile.
+    IF NOT CustomerFileOpenOK
+        DISPLAY "Unable to open customer.txt - status " CustomerFileStatus
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT LabelFile.
+    IF NOT LabelFileOpenOK
+        DISPLAY "Unable to open MailLabel.rpt - status " LabelFileStatus
+        STOP RUN
+    END-IF.
+    READ CustomerFile
+        AT END SET NoMoreCust TO TRUE
+    END-READ.
+    PERFORM PrintLabel UNTIL NoMoreCust.
+    CLOSE CustomerFile, LabelFile.
+    STOP RUN.
+
+PrintLabel.
+    IF CustIsActive
+        CALL "NAMEFMT" USING FirstName, LastName, WSFullName, LRetCode
+        WRITE LabelLine FROM WSFullName
+        WRITE LabelLine FROM CustAddress
+        WRITE LabelLine FROM Phone
+        MOVE SPACES TO LabelLine
+        WRITE LabelLine
+    END-IF.
+    READ CustomerFile
+        AT END SET NoMoreCust TO TRUE
+    END-READ.
