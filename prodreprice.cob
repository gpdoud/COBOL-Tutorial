@@ -0,0 +1,107 @@
+       >> SOURCE FORMAT FREE
+ID DIVISION.
+       PROGRAM-ID. prodreprice.
+       AUTHOR. Greg.
+       DATE-WRITTEN. OCTOBER 13, 2024.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ProductFile ASSIGN TO "Product.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ProductFileStatus.
+
+DATA DIVISION.
+    FILE SECTION.
+        FD ProductFile.
+        01 ProductRecord.
+            02 PFProdName PIC X(5).
+            02 PFSizes PIC X(3).
+            02 PFPrice PIC 9(4)V99.
+    WORKING-STORAGE SECTION.
+        01 ProdTable.
+            02 ProdEntry OCCURS 20 TIMES.
+                03 ProdName PIC X(5).
+                03 ProdSizes PIC X(3).
+                03 ProdPrice PIC 9(4)V99.
+        01 ProdCount PIC 99 VALUE ZERO.
+            88 ProdTableFull VALUE 21 THRU 99.
+        01 ProductEOF PIC X VALUE 'N'.
+            88 NoMoreProducts VALUE 'Y'.
+        01 ProductFileStatus PIC XX.
+            88 ProductFileOpenOK VALUE "00".
+        01 PctChange PIC S999V99.
+        01 ProdIdx PIC 99 VALUE ZERO.
+        01 RepriceError PIC X VALUE 'N'.
+            88 RepriceOverflow VALUE 'Y'.
+
+PROCEDURE DIVISION.
+    StartReprice.
+        *> Periodic across-the-board repricing run - reads the whole
+        *> Product Master into memory, applies a single percentage to
+        *> every price, then rewrites the file from the updated table.
+        DISPLAY "Enter percentage change (e.g. 10 or -5) : "
+            WITH NO ADVANCING.
+        ACCEPT PctChange.
+
+        PERFORM LoadProdTable.
+        PERFORM ReRewrite VARYING ProdIdx FROM 1 BY 1
+            UNTIL ProdIdx > ProdCount.
+        PERFORM SaveProdTable.
+
+        DISPLAY "Repriced " ProdCount " product records".
+        STOP RUN.
+
+    LoadProdTable.
+        OPEN INPUT ProductFile.
+        IF NOT ProductFileOpenOK
+            DISPLAY "Unable to open Product.dat - status "
+                ProductFileStatus
+            STOP RUN
+        END-IF.
+        READ ProductFile
+            AT END SET NoMoreProducts TO TRUE
+        END-READ.
+        PERFORM LoadProdEntry UNTIL NoMoreProducts.
+        CLOSE ProductFile.
+
+    LoadProdEntry.
+        ADD 1 TO ProdCount
+        IF ProdTableFull
+            DISPLAY "Product table full - ignoring " PFProdName
+            SUBTRACT 1 FROM ProdCount
+        ELSE
+            MOVE PFProdName TO ProdName(ProdCount)
+            MOVE PFSizes TO ProdSizes(ProdCount)
+            MOVE PFPrice TO ProdPrice(ProdCount)
+        END-IF
+        READ ProductFile
+            AT END SET NoMoreProducts TO TRUE
+        END-READ.
+
+    ReRewrite.
+        COMPUTE ProdPrice(ProdIdx) ROUNDED =
+                ProdPrice(ProdIdx)
+                + (ProdPrice(ProdIdx) * PctChange / 100)
+            ON SIZE ERROR
+                SET RepriceOverflow TO TRUE
+                DISPLAY "Price overflow on " ProdName(ProdIdx)
+                    " - left unchanged"
+        END-COMPUTE.
+
+    SaveProdTable.
+        OPEN OUTPUT ProductFile.
+        IF NOT ProductFileOpenOK
+            DISPLAY "Unable to open Product.dat - status "
+                ProductFileStatus
+            STOP RUN
+        END-IF.
+        PERFORM WriteProdEntry VARYING ProdIdx FROM 1 BY 1
+            UNTIL ProdIdx > ProdCount.
+        CLOSE ProductFile.
+
+    WriteProdEntry.
+        MOVE ProdName(ProdIdx) TO PFProdName
+        MOVE ProdSizes(ProdIdx) TO PFSizes
+        MOVE ProdPrice(ProdIdx) TO PFPrice
+        WRITE ProductRecord.
