@@ -9,102 +9,547 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT CustomerFile ASSIGN to "customer.txt"
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM
-            RECORD KEY IS IDNum.
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT AuditFile ASSIGN TO "CustAudit.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AuditFileStatus.
+        SELECT TransFile ASSIGN TO "CustTrans.dat"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS TransFileStatus.
+        SELECT BatchErrorFile ASSIGN TO "CustBatchErr.log"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BatchErrorFileStatus.
 
 DATA DIVISION.
     FILE SECTION.
         FD CustomerFile.
         01 CustomerData.
-            02 IDNum PIC 99.
-            02 FirstName PIC X(15).
-            02 LastName PIC X(15).
+            COPY CUSTREC.
+
+        FD AuditFile.
+        01 AuditRecord.
+            02 AudDate PIC X(8).
+            02 FILLER PIC X VALUE SPACE.
+            02 AudTime PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AudOperation PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 AudIDNum PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 AudBefore PIC X(72).
+            02 FILLER PIC X VALUE SPACE.
+            02 AudAfter PIC X(72).
+
+        FD TransFile.
+        01 TransRecord.
+            02 TransCode PIC X.
+            02 TransIDNum PIC 9(5).
+            02 TransFirstName PIC X(15).
+            02 TransLastName PIC X(15).
+            02 TransAddress PIC X(25).
+            02 TransPhone PIC X(12).
+            02 TransEmail PIC X(30).
+
+        FD BatchErrorFile.
+        01 BatchErrorRecord.
+            02 BErrCode PIC X.
+            02 FILLER PIC X VALUE SPACE.
+            02 BErrIDNum PIC 9(5).
+            02 FILLER PIC X VALUE SPACE.
+            02 BErrReason PIC X(30).
     WORKING-STORAGE SECTION.
+        01 AuditOperation PIC X(6).
+        01 AuditBefore PIC X(72).
+        01 AuditAfter PIC X(72).
+        01 WSCurrentDateTime PIC X(21).
         01 Choice PIC 9.
         01 StayOpen PIC X VALUE 'Y'.
         01 CustExists PIC X.
+        01 SearchChoice PIC X.
+        01 ListEOF PIC X VALUE 'N'.
+            88 NoMoreCust VALUE 'Y'.
+        01 ValidEntry PIC X VALUE 'N'.
+            88 EntryIsValid VALUE 'Y'.
+        01 TransEOF PIC X VALUE 'N'.
+            88 NoMoreTrans VALUE 'Y'.
+        01 WSFullName PIC X(31).
+        COPY RETCODE.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
+        01 AuditFileStatus PIC XX.
+            88 AuditFileOpenOK VALUE "00".
+        01 TransFileStatus PIC XX.
+            88 TransFileOpenOK VALUE "00".
+        01 BatchErrorFileStatus PIC XX.
+            88 BatchErrorFileOpenOK VALUE "00".
+
+    SCREEN SECTION.
+        01 MenuScreen.
+            02 BLANK SCREEN.
+            02 LINE 1 COLUMN 1 VALUE "CUSTOMER RECORDS".
+            02 LINE 3 COLUMN 1 VALUE "1 : Add Customer".
+            02 LINE 4 COLUMN 1 VALUE "2 : Delete Customer".
+            02 LINE 5 COLUMN 1 VALUE "3 : Update Customer".
+            02 LINE 6 COLUMN 1 VALUE "4 : Get Customer".
+            02 LINE 7 COLUMN 1 VALUE "5 : List All Customers".
+            02 LINE 8 COLUMN 1 VALUE "6 : Reactivate Customer".
+            02 LINE 9 COLUMN 1 VALUE "7 : Process Batch Transaction File".
+            02 LINE 10 COLUMN 1 VALUE "8 : Print Customer Report".
+            02 LINE 11 COLUMN 1 VALUE "0 : Quit".
+            02 LINE 13 COLUMN 1 VALUE ": ".
+            02 LINE 13 COLUMN 3 PIC 9 USING Choice.
+
+        01 IDEntryScreen.
+            02 LINE 3 COLUMN 1 VALUE "Enter ID : ".
+            02 LINE 3 COLUMN 12 PIC 9(5) USING IDNum.
+        01 NameEntryScreen.
+            02 LINE 4 COLUMN 1 VALUE "Enter First Name : ".
+            02 LINE 4 COLUMN 20 PIC X(15) USING FirstName.
+            02 LINE 5 COLUMN 1 VALUE "Enter Last Name  : ".
+            02 LINE 5 COLUMN 20 PIC X(15) USING LastName.
+        01 AddressEntryScreen.
+            02 LINE 6 COLUMN 1 VALUE "Enter Address : ".
+            02 LINE 6 COLUMN 16 PIC X(25) USING CustAddress.
+        01 PhoneEntryScreen.
+            02 LINE 7 COLUMN 1 VALUE "Enter Phone : ".
+            02 LINE 7 COLUMN 14 PIC X(12) USING Phone.
+        01 EmailEntryScreen.
+            02 LINE 8 COLUMN 1 VALUE "Enter Email : ".
+            02 LINE 8 COLUMN 14 PIC X(30) USING Email.
+
+        01 UpdateNameScreen.
+            02 LINE 4 COLUMN 1 VALUE "Enter the new First Name : ".
+            02 LINE 4 COLUMN 29 PIC X(15) USING FirstName.
+            02 LINE 5 COLUMN 1 VALUE "Enter the new Last Name  : ".
+            02 LINE 5 COLUMN 29 PIC X(15) USING LastName.
+        01 UpdateAddressScreen.
+            02 LINE 6 COLUMN 1 VALUE "Enter the new Address : ".
+            02 LINE 6 COLUMN 25 PIC X(25) USING CustAddress.
+        01 UpdatePhoneScreen.
+            02 LINE 7 COLUMN 1 VALUE "Enter the new Phone : ".
+            02 LINE 7 COLUMN 23 PIC X(12) USING Phone.
+        01 UpdateEmailScreen.
+            02 LINE 8 COLUMN 1 VALUE "Enter the new Email : ".
+            02 LINE 8 COLUMN 23 PIC X(30) USING Email.
+
+        01 GetSearchChoiceScreen.
+            02 LINE 3 COLUMN 1 VALUE "Search by (I)D or (N)ame : ".
+            02 LINE 3 COLUMN 29 PIC X USING SearchChoice.
+        01 GetByNameScreen.
+            02 LINE 4 COLUMN 1 VALUE "Enter Last Name to get : ".
+            02 LINE 4 COLUMN 26 PIC X(15) USING LastName.
+        01 CustDisplayScreen.
+            02 LINE 3 COLUMN 1 VALUE "ID         : ".
+            02 LINE 3 COLUMN 14 PIC 9(5) USING IDNum.
+            02 LINE 4 COLUMN 1 VALUE "First Name : ".
+            02 LINE 4 COLUMN 14 PIC X(15) USING FirstName.
+            02 LINE 5 COLUMN 1 VALUE "Last Name  : ".
+            02 LINE 5 COLUMN 14 PIC X(15) USING LastName.
+            02 LINE 6 COLUMN 1 VALUE "Address    : ".
+            02 LINE 6 COLUMN 14 PIC X(25) USING CustAddress.
+            02 LINE 7 COLUMN 1 VALUE "Phone      : ".
+            02 LINE 7 COLUMN 14 PIC X(12) USING Phone.
+            02 LINE 8 COLUMN 1 VALUE "Email      : ".
+            02 LINE 8 COLUMN 14 PIC X(30) USING Email.
 
 PROCEDURE DIVISION.
     StartPara.
         OPEN I-O CustomerFile.
+        IF NOT CustomerFileOpenOK
+            DISPLAY "Unable to open customer.txt - status " CustomerFileStatus
+            STOP RUN
+        END-IF.
+        OPEN EXTEND AuditFile.
+        IF NOT AuditFileOpenOK
+            DISPLAY "Unable to open CustAudit.log - status " AuditFileStatus
+            STOP RUN
+        END-IF.
         PERFORM UNTIL StayOpen = 'N'
-            DISPLAY " "
-            DISPLAY "CUSTOMER RECORDS"
-            DISPLAY "1 : Add Customer"
-            DISPLAY "2 : Delete Customer"
-            DISPLAY "3 : Update Customer"
-            DISPLAY "4 : Get Customer"
-            DISPLAY "0 : Quit"
-            DISPLAY ": " WITH NO ADVANCING
-            ACCEPT Choice
+            DISPLAY MenuScreen
+            ACCEPT MenuScreen
 
             EVALUATE Choice
                 WHEN 1 PERFORM AddCust
                 WHEN 2 PERFORM DeleteCust
                 WHEN 3 PERFORM UpdateCust
                 WHEN 4 PERFORM GetCust
+                WHEN 5 PERFORM ListAllCust
+                WHEN 6 PERFORM ReactivateCust
+                WHEN 7 PERFORM BatchProcess
+                WHEN 8 PERFORM PrintCustomerReport
                 WHEN OTHER MOVE 'N' TO StayOpen
             END-EVALUATE
         END-PERFORM.
 
-        CLOSE CustomerFile.
+        CLOSE CustomerFile, AuditFile.
         STOP RUN.
 
     AddCust.
-        DISPLAY " "
-        DISPLAY "Enter ID : " WITH NO ADVANCING
-        ACCEPT IDNum
-        DISPLAY "Enter First Name : " WITH NO ADVANCING
-        ACCEPT FirstName
-        DISPLAY "Enter Last Name : " WITH NO ADVANCING
-        ACCEPT LastName
+        MOVE 'N' TO ValidEntry
+        PERFORM UNTIL EntryIsValid
+            DISPLAY " "
+            DISPLAY IDEntryScreen
+            ACCEPT IDEntryScreen
+            IF IDNum IS NOT NUMERIC THEN
+                DISPLAY "ID must be numeric - re-enter"
+            ELSE IF IDNum = ZERO THEN
+                DISPLAY "ID cannot be zero - re-enter"
+            ELSE
+                SET EntryIsValid TO TRUE
+            END-IF
+        END-PERFORM.
+        MOVE 'N' TO ValidEntry
+        PERFORM UNTIL EntryIsValid
+            DISPLAY NameEntryScreen
+            ACCEPT NameEntryScreen
+            IF FirstName = SPACES OR LastName = SPACES THEN
+                DISPLAY "First and Last Name cannot be blank - re-enter"
+            ELSE
+                SET EntryIsValid TO TRUE
+            END-IF
+        END-PERFORM.
+        DISPLAY AddressEntryScreen
+        ACCEPT AddressEntryScreen
+        DISPLAY PhoneEntryScreen
+        ACCEPT PhoneEntryScreen
+        DISPLAY EmailEntryScreen
+        ACCEPT EmailEntryScreen
+        SET CustIsActive TO TRUE
+        MOVE SPACES TO DeactDate
+        CALL "NAMEFMT" USING FirstName, LastName, WSFullName, LRetCode
+        DISPLAY "Adding : " WSFullName
         DISPLAY " "
         WRITE CustomerData
             INVALID KEY DISPLAY "ID Taken"
+            NOT INVALID KEY
+                MOVE "ADD" TO AuditOperation
+                MOVE SPACES TO AuditBefore
+                PERFORM BuildAuditAfter
+                PERFORM WriteAudit
         END-WRITE.
 
     DeleteCust.
+        MOVE 'Y' TO CustExists
         DISPLAY " "
-        DISPLAY "Enter ID to delete : " WITH NO ADVANCING
-        ACCEPT IDNum
-        DELETE CustomerFile
-            INVALID KEY DISPLAY "Key Doesn't Exist"
-        END-DELETE.
+        MOVE 'N' TO ValidEntry
+        PERFORM UNTIL EntryIsValid
+            DISPLAY "Enter ID to delete : " WITH NO ADVANCING
+            ACCEPT IDNum
+            IF IDNum IS NOT NUMERIC THEN
+                DISPLAY "ID must be numeric - re-enter"
+            ELSE
+                SET EntryIsValid TO TRUE
+            END-IF
+        END-PERFORM.
+        READ CustomerFile
+            INVALID KEY MOVE 'N' TO CustExists
+        END-READ.
+        IF CustExists = 'N' THEN
+            DISPLAY "Key Doesn't Exist"
+        ELSE IF CustIsInactive THEN
+            DISPLAY "Customer is already inactive"
+        ELSE
+            MOVE "DELETE" TO AuditOperation
+            PERFORM BuildAuditBefore
+            SET CustIsInactive TO TRUE
+            MOVE FUNCTION CURRENT-DATE(1:8) TO DeactDate
+            PERFORM BuildAuditAfter
+            REWRITE CustomerData
+                INVALID KEY DISPLAY "Customer was not deleted!"
+                NOT INVALID KEY PERFORM WriteAudit
+            END-REWRITE
+        END-IF.
+
+    ReactivateCust.
+        MOVE 'Y' TO CustExists
+        DISPLAY " "
+        MOVE 'N' TO ValidEntry
+        PERFORM UNTIL EntryIsValid
+            DISPLAY "Enter ID to reactivate : " WITH NO ADVANCING
+            ACCEPT IDNum
+            IF IDNum IS NOT NUMERIC THEN
+                DISPLAY "ID must be numeric - re-enter"
+            ELSE
+                SET EntryIsValid TO TRUE
+            END-IF
+        END-PERFORM.
+        READ CustomerFile
+            INVALID KEY MOVE 'N' TO CustExists
+        END-READ.
+        IF CustExists = 'N' THEN
+            DISPLAY "Key Doesn't Exist"
+        ELSE IF CustIsActive THEN
+            DISPLAY "Customer is already active"
+        ELSE
+            MOVE "REACT" TO AuditOperation
+            PERFORM BuildAuditBefore
+            SET CustIsActive TO TRUE
+            MOVE SPACES TO DeactDate
+            PERFORM BuildAuditAfter
+            REWRITE CustomerData
+                INVALID KEY DISPLAY "Customer was not reactivated!"
+                NOT INVALID KEY PERFORM WriteAudit
+            END-REWRITE
+        END-IF.
 
 
     UpdateCust.
         MOVE 'Y' TO CustExists
         DISPLAY " "
-        DISPLAY "Enter ID to update : " WITH NO ADVANCING
-        ACCEPT IDNum
-        READ CustomerFile   
+        MOVE 'N' TO ValidEntry
+        PERFORM UNTIL EntryIsValid
+            DISPLAY IDEntryScreen
+            ACCEPT IDEntryScreen
+            IF IDNum IS NOT NUMERIC THEN
+                DISPLAY "ID must be numeric - re-enter"
+            ELSE
+                SET EntryIsValid TO TRUE
+            END-IF
+        END-PERFORM.
+        READ CustomerFile
             INVALID KEY MOVE 'N' TO CustExists
         END-READ.
         IF CustExists = 'N' THEN
             DISPLAY "Customer does not exist!"
         ELSE
-            DISPLAY "Enter the new First Name : " WITH NO ADVANCING
-            ACCEPT FirstName
-            DISPLAY "Enter the new Last Name : " WITH NO ADVANCING
-            ACCEPT LastName
+            MOVE "UPDATE" TO AuditOperation
+            PERFORM BuildAuditBefore
+            MOVE 'N' TO ValidEntry
+            PERFORM UNTIL EntryIsValid
+                DISPLAY UpdateNameScreen
+                ACCEPT UpdateNameScreen
+                IF FirstName = SPACES OR LastName = SPACES THEN
+                    DISPLAY "First and Last Name cannot be blank - re-enter"
+                ELSE
+                    SET EntryIsValid TO TRUE
+                END-IF
+            END-PERFORM
+            DISPLAY UpdateAddressScreen
+            ACCEPT UpdateAddressScreen
+            DISPLAY UpdatePhoneScreen
+            ACCEPT UpdatePhoneScreen
+            DISPLAY UpdateEmailScreen
+            ACCEPT UpdateEmailScreen
+            PERFORM BuildAuditAfter
+            REWRITE CustomerData
+                INVALID KEY DISPLAY "Customer was not updated!"
+                NOT INVALID KEY PERFORM WriteAudit
+            END-REWRITE
         END-IF.
-        REWRITE CustomerData
-            INVALID KEY DISPLAY "Customer was not updated!"
-        END-REWRITE.
 
     GetCust.
         MOVE 'Y' TO CustExists
         DISPLAY " "
-        DISPLAY "Enter ID to get : " WITH NO ADVANCING
-        ACCEPT IDNum
-        READ CustomerFile   
-            INVALID KEY MOVE 'N' TO CustExists
-        END-READ.
+        DISPLAY GetSearchChoiceScreen
+        ACCEPT GetSearchChoiceScreen
+        IF SearchChoice = 'N' OR 'n' THEN
+            DISPLAY GetByNameScreen
+            ACCEPT GetByNameScreen
+            READ CustomerFile KEY IS LastName
+                INVALID KEY MOVE 'N' TO CustExists
+            END-READ
+        ELSE
+            MOVE 'N' TO ValidEntry
+            PERFORM UNTIL EntryIsValid
+                DISPLAY IDEntryScreen
+                ACCEPT IDEntryScreen
+                IF IDNum IS NOT NUMERIC THEN
+                    DISPLAY "ID must be numeric - re-enter"
+                ELSE
+                    SET EntryIsValid TO TRUE
+                END-IF
+            END-PERFORM
+            READ CustomerFile
+                INVALID KEY MOVE 'N' TO CustExists
+            END-READ
+        END-IF.
         IF CustExists = 'N'
             DISPLAY "Customer does not exist!"
         ELSE
-            DISPLAY "ID : " IDNum
-            DISPLAY "First Name : " FirstName
-            DISPLAY "Last Name : " LastName
+            DISPLAY CustDisplayScreen
+        END-IF.
+
+    ListAllCust.
+        MOVE 'N' TO ListEOF
+        MOVE LOW-VALUES TO IDNum
+        START CustomerFile KEY IS NOT LESS THAN IDNum
+            INVALID KEY MOVE 'Y' TO ListEOF
+        END-START.
+        IF NoMoreCust THEN
+            DISPLAY " "
+            DISPLAY "No customers on file"
+        ELSE
+            DISPLAY " "
+            DISPLAY "ID    First Name      Last Name"
+            PERFORM ListNextCust UNTIL NoMoreCust
+        END-IF.
+
+    ListNextCust.
+        READ CustomerFile NEXT RECORD
+            AT END MOVE 'Y' TO ListEOF
+            NOT AT END DISPLAY IDNum " " FirstName " " LastName
+        END-READ.
+
+    BuildAuditBefore.
+        STRING FirstName DELIMITED BY SIZE
+            SPACE LastName DELIMITED BY SIZE
+            SPACE CustAddress DELIMITED BY SIZE
+            SPACE Phone DELIMITED BY SIZE
+            SPACE Email DELIMITED BY SIZE
+            INTO AuditBefore
+        END-STRING.
+
+    BuildAuditAfter.
+        STRING FirstName DELIMITED BY SIZE
+            SPACE LastName DELIMITED BY SIZE
+            SPACE CustAddress DELIMITED BY SIZE
+            SPACE Phone DELIMITED BY SIZE
+            SPACE Email DELIMITED BY SIZE
+            INTO AuditAfter
+        END-STRING.
+
+    WriteAudit.
+        MOVE FUNCTION CURRENT-DATE TO WSCurrentDateTime
+        MOVE WSCurrentDateTime(1:8) TO AudDate
+        MOVE WSCurrentDateTime(9:6) TO AudTime
+        MOVE AuditOperation TO AudOperation
+        MOVE IDNum TO AudIDNum
+        MOVE AuditBefore TO AudBefore
+        MOVE AuditAfter TO AudAfter
+        WRITE AuditRecord.
+
+    PrintCustomerReport.
+        *> coboltut12 reports off the Customer.dat extract, not the live
+        *> customer.txt file this program has open - run custextract
+        *> first (nightly batch job) to pick up any same-session changes.
+        DISPLAY " ".
+        CALL "coboltut12".
+        DISPLAY "Report complete - see CustReport.rpt".
+
+    BatchProcess.
+        DISPLAY " "
+        OPEN INPUT TransFile.
+        IF NOT TransFileOpenOK
+            DISPLAY "Unable to open CustTrans.dat - status " TransFileStatus
+            STOP RUN
+        END-IF.
+        OPEN OUTPUT BatchErrorFile.
+        IF NOT BatchErrorFileOpenOK
+            DISPLAY "Unable to open CustBatchErr.log - status " BatchErrorFileStatus
+            STOP RUN
+        END-IF.
+        MOVE 'N' TO TransEOF
+        READ TransFile
+            AT END SET NoMoreTrans TO TRUE
+        END-READ.
+        PERFORM ApplyBatchRecord UNTIL NoMoreTrans
+        CLOSE TransFile, BatchErrorFile.
+        DISPLAY "Batch run complete - see CustBatchErr.log for any rejects".
+
+    ApplyBatchRecord.
+        EVALUATE TransCode
+            WHEN 'A' PERFORM BatchAdd
+            WHEN 'U' PERFORM BatchUpdate
+            WHEN 'D' PERFORM BatchDelete
+            WHEN OTHER
+                MOVE TransCode TO BErrCode
+                MOVE TransIDNum TO BErrIDNum
+                MOVE "Unknown transaction code" TO BErrReason
+                WRITE BatchErrorRecord
+        END-EVALUATE
+        READ TransFile
+            AT END SET NoMoreTrans TO TRUE
+        END-READ.
+
+    BatchAdd.
+        MOVE TransIDNum TO IDNum
+        MOVE TransFirstName TO FirstName
+        MOVE TransLastName TO LastName
+        MOVE TransAddress TO CustAddress
+        MOVE TransPhone TO Phone
+        MOVE TransEmail TO Email
+        SET CustIsActive TO TRUE
+        MOVE SPACES TO DeactDate
+        WRITE CustomerData
+            INVALID KEY
+                MOVE 'A' TO BErrCode
+                MOVE TransIDNum TO BErrIDNum
+                MOVE "ID already on file" TO BErrReason
+                WRITE BatchErrorRecord
+                END-WRITE
+            NOT INVALID KEY
+                MOVE "ADD" TO AuditOperation
+                MOVE SPACES TO AuditBefore
+                PERFORM BuildAuditAfter
+                PERFORM WriteAudit
+        END-WRITE.
+
+    BatchUpdate.
+        MOVE 'Y' TO CustExists
+        MOVE TransIDNum TO IDNum
+        READ CustomerFile
+            INVALID KEY
+                MOVE 'N' TO CustExists
+                MOVE 'U' TO BErrCode
+                MOVE TransIDNum TO BErrIDNum
+                MOVE "ID not on file" TO BErrReason
+                WRITE BatchErrorRecord
+        END-READ.
+        IF CustExists = 'Y' THEN
+            MOVE "UPDATE" TO AuditOperation
+            PERFORM BuildAuditBefore
+            MOVE TransFirstName TO FirstName
+            MOVE TransLastName TO LastName
+            MOVE TransAddress TO CustAddress
+            MOVE TransPhone TO Phone
+            MOVE TransEmail TO Email
+            PERFORM BuildAuditAfter
+            REWRITE CustomerData
+                INVALID KEY
+                    MOVE 'U' TO BErrCode
+                    MOVE TransIDNum TO BErrIDNum
+                    MOVE "ID not on file" TO BErrReason
+                    WRITE BatchErrorRecord
+                    END-WRITE
+                NOT INVALID KEY PERFORM WriteAudit
+            END-REWRITE
+        END-IF.
+
+    BatchDelete.
+        MOVE 'Y' TO CustExists
+        MOVE TransIDNum TO IDNum
+        READ CustomerFile
+            INVALID KEY
+                MOVE 'N' TO CustExists
+                MOVE 'D' TO BErrCode
+                MOVE TransIDNum TO BErrIDNum
+                MOVE "ID not on file" TO BErrReason
+                WRITE BatchErrorRecord
+        END-READ.
+        IF CustExists = 'N' THEN
+            CONTINUE
+        ELSE IF CustIsInactive THEN
+            MOVE 'D' TO BErrCode
+            MOVE TransIDNum TO BErrIDNum
+            MOVE "Customer is already inactive" TO BErrReason
+            WRITE BatchErrorRecord
+        ELSE
+            MOVE "DELETE" TO AuditOperation
+            PERFORM BuildAuditBefore
+            SET CustIsInactive TO TRUE
+            MOVE FUNCTION CURRENT-DATE(1:8) TO DeactDate
+            PERFORM BuildAuditAfter
+            REWRITE CustomerData
+                INVALID KEY
+                    MOVE 'D' TO BErrCode
+                    MOVE TransIDNum TO BErrIDNum
+                    MOVE "ID not on file" TO BErrReason
+                    WRITE BatchErrorRecord
+                    END-WRITE
+                NOT INVALID KEY PERFORM WriteAudit
+            END-REWRITE
         END-IF.
 
