@@ -9,35 +9,77 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT CustomerFile ASSIGN TO "Customer.dat"
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS IS SEQUENTIAL.
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS CustomerFileStatus.
 
 
 DATA DIVISION.
     FILE SECTION.
         FD CustomerFile.
         01 CustomerData.
-            02 IDNum    PIC 9(5).
-            02 CustName.
-                03 FirstName PIC X(15).
-                03 LastName PIC X(15).
+            COPY CUSTREC.
     WORKING-STORAGE SECTION.
         01 WSCustomer.
-            02 WSIDNum    PIC 9(5).
-            02 WSCustName.
-                03 WSFirstName PIC X(15).
-                03 WSLastName PIC X(15).
+            COPY CUSTREC REPLACING IDNum BY WSIDNum,
+                CustName BY WSCustName,
+                FirstName BY WSFirstName,
+                LastName BY WSLastName,
+                CustAddress BY WSAddress,
+                Phone BY WSPhone,
+                Email BY WSEmail,
+                ActiveStatus BY WSActiveStatus,
+                CustIsActive BY WSCustIsActive,
+                CustIsInactive BY WSCustIsInactive,
+                DeactDate BY WSDeactDate.
         01 WSEOF PIC A(1).
+        01 DupFound PIC X VALUE 'N'.
+            88 IDNumIsDuplicate VALUE 'Y'.
+        01 CustomerFileStatus PIC XX.
+            88 CustomerFileOpenOK VALUE "00".
 
 PROCEDURE DIVISION.
-    OPEN EXTEND CustomerFile.
     DISPLAY "IDNum " WITH NO ADVANCING.
     ACCEPT IDNum
     DISPLAY "FirstName " WITH NO ADVANCING.
     ACCEPT FirstName
     DISPLAY "LastName " WITH NO ADVANCING.
     ACCEPT LastName
-    WRITE CustomerData
-    END-WRITE.
-    CLOSE CustomerFile.
+
+    PERFORM CheckDuplicateIDNum.
+
+    IF IDNumIsDuplicate
+        DISPLAY "IDNum " IDNum " already exists - record not added"
+    ELSE
+        OPEN EXTEND CustomerFile
+        IF CustomerFileStatus NOT = "00" AND CustomerFileStatus NOT = "05"
+            DISPLAY "Unable to open Customer.dat - status " CustomerFileStatus
+            STOP RUN
+        END-IF
+        WRITE CustomerData
+        END-WRITE
+        CLOSE CustomerFile
+    END-IF.
 
     STOP RUN.
+
+    CheckDuplicateIDNum.
+        MOVE "N" TO WSEOF
+        OPEN INPUT CustomerFile
+        IF CustomerFileStatus = "35"
+            *> Customer.dat doesn't exist yet - nothing to check
+            MOVE "Y" TO WSEOF
+        ELSE IF NOT CustomerFileOpenOK
+            DISPLAY "Unable to open Customer.dat - status " CustomerFileStatus
+            STOP RUN
+        ELSE
+            PERFORM UNTIL WSEOF = "Y" OR IDNumIsDuplicate
+                READ CustomerFile INTO WSCustomer
+                    AT END MOVE "Y" TO WSEOF
+                    NOT AT END
+                        IF WSIDNum = IDNum
+                            SET IDNumIsDuplicate TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE CustomerFile
+        END-IF.
