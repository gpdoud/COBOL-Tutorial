@@ -8,11 +8,40 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
     SPECIAL-NAMES.
         CLASS PassingScore IS "A" THRU "C", "D".
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT VoteAuditFile ASSIGN TO "VoteAudit.log"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT AgeBatchIn ASSIGN TO "AgeBatch.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT AgeBatchOut ASSIGN TO "AgeBatchResults.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
     FILE SECTION.
+        FD VoteAuditFile.
+        01 VoteAuditLine PIC X(60).
+
+        FD AgeBatchIn.
+        01 AgeBatchInRecord PIC 999.
+
+        FD AgeBatchOut.
+        01 AgeBatchOutLine PIC X(30).
     WORKING-STORAGE SECTION.
-        01 Age  PIC 99 VALUE 0.
+        01 WSCurrentDateTime PIC X(21).
+        01 VoteAuditDetail.
+            02 VAudDate PIC X(8).
+            02 FILLER PIC X VALUE SPACE.
+            02 VAudTime PIC X(6).
+            02 FILLER PIC X VALUE SPACE.
+            02 FILLER PIC X(5) VALUE "AGE: ".
+            02 VAudAge PIC ZZ9.
+            02 FILLER PIC X VALUE SPACE.
+            02 VAudResult PIC X(16).
+        01 Age  PIC 999 VALUE 0.
+            88 AgeInValidRange VALUE 0 THRU 120.
+        01 ValidAgeEntry PIC X VALUE 'N'.
+            88 AgeEntryIsValid VALUE 'Y'.
         01 Grade PIC 99 VALUE 0.
         01 Score PIC X(1) VALUE "B".
         01 CanVoteFlag PIC 9 VALUE 0.
@@ -25,15 +54,44 @@ DATA DIVISION.
             88 IsEven VALUE "2", "4", "6", "8".
             88 LessThan5 VALUE "1" THRU "4".
             88 ANumber VALUE "0" THRU "9".
+        01 LetterGradeGPA PIC 9V99.
+        01 RunMode PIC 9 VALUE 1.
+        01 AgeBatchEOF PIC X VALUE 'N'.
+            88 NoMoreAgeBatchRecords VALUE 'Y'.
+        01 BatchResultDetail.
+            02 BResAge PIC ZZ9.
+            02 FILLER PIC X(4) VALUE " -- ".
+            02 BResResult PIC X(16).
+        COPY RETCODE.
 
 PROCEDURE DIVISION.
-    DISPLAY "Enter Age: " WITH NO ADVANCING
-    ACCEPT Age
+    DISPLAY "1 : Interactive mode   2 : Batch mode (AgeBatch.dat)".
+    DISPLAY "Choice : " WITH NO ADVANCING.
+    ACCEPT RunMode.
+
+    IF RunMode = 2
+        PERFORM RunAgeBatch
+        STOP RUN
+    END-IF.
+
+    OPEN EXTEND VoteAuditFile.
+    PERFORM UNTIL AgeEntryIsValid
+        DISPLAY "Enter Age: " WITH NO ADVANCING
+        ACCEPT Age
+        IF AgeInValidRange
+            SET AgeEntryIsValid TO TRUE
+        ELSE
+            DISPLAY "Age must be between 0 and 120 - re-enter"
+        END-IF
+    END-PERFORM.
     IF Age > 18 THEN
         DISPLAY "You can vote!"
+        MOVE "CAN VOTE" TO VAudResult
     ELSE
         DISPLAY "You can't vote!"
+        MOVE "CANNOT VOTE" TO VAudResult
     END-IF
+    PERFORM WriteVoteAudit
 
     IF Score IS PassingScore THEN
         DISPLAY "You Passed"
@@ -41,6 +99,12 @@ PROCEDURE DIVISION.
         DISPLAY "YOu Faled"
     END-IF
 
+    CALL "GRADEGPA" USING Score, LetterGradeGPA, LRetCode
+    IF NOT RetCodeSuccess
+        DISPLAY "Not a recognized letter grade"
+    END-IF
+    DISPLAY "Grade " Score " = " LetterGradeGPA " GPA"
+
     *> NUMERIC ALPHABETIC ALPHABETIC-UPPER
 
     IF Score IS NOT NUMERIC THEN
@@ -69,4 +133,41 @@ PROCEDURE DIVISION.
         ACCEPT TestNumber
     END-PERFORM
 
+    CLOSE VoteAuditFile.
     STOP RUN.
+
+WriteVoteAudit.
+    MOVE FUNCTION CURRENT-DATE TO WSCurrentDateTime
+    MOVE WSCurrentDateTime(1:8) TO VAudDate
+    MOVE WSCurrentDateTime(9:6) TO VAudTime
+    MOVE Age TO VAudAge
+    WRITE VoteAuditLine FROM VoteAuditDetail.
+
+RunAgeBatch.
+    OPEN INPUT AgeBatchIn
+    OPEN OUTPUT AgeBatchOut
+    OPEN EXTEND VoteAuditFile
+    READ AgeBatchIn
+        AT END SET NoMoreAgeBatchRecords TO TRUE
+    END-READ
+    PERFORM CheckAgeBatchRecord UNTIL NoMoreAgeBatchRecords
+    CLOSE AgeBatchIn, AgeBatchOut, VoteAuditFile.
+
+CheckAgeBatchRecord.
+    MOVE AgeBatchInRecord TO Age
+    MOVE AgeBatchInRecord TO BResAge
+    IF NOT AgeInValidRange
+        MOVE "INVALID AGE" TO BResResult
+        MOVE "INVALID AGE" TO VAudResult
+    ELSE IF Age > 18
+        MOVE "CAN VOTE" TO BResResult
+        MOVE "CAN VOTE" TO VAudResult
+    ELSE
+        MOVE "CANNOT VOTE" TO BResResult
+        MOVE "CANNOT VOTE" TO VAudResult
+    END-IF
+    WRITE AgeBatchOutLine FROM BatchResultDetail
+    PERFORM WriteVoteAudit
+    READ AgeBatchIn
+        AT END SET NoMoreAgeBatchRecords TO TRUE
+    END-READ.
